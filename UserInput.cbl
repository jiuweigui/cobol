@@ -1,12 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UserInput.
-	AUTHOR. jiuweigui
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 UserName.
-		02 Name	PIC X(10).
-	PROCEDURE DIVISION.
-	DISPLAY "What is your name?".
-	ACCEPT UserName.
-	DISPLAY "It's nice to meet you" SPACE Name.
-	STOP RUN. 
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UserInput.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -------------------------------------------
+001200* 2026-08-09 JWG  A blank ACCEPT is now rejected with a
+001300*                 reprompt instead of producing a greeting
+001400*                 with nothing after it.
+001500* 2026-08-09 JWG  Name widened from PIC X(10) to PIC X(30); the
+001600*                 operator is warned if what they typed still
+001700*                 would not have fit, instead of being silently
+001800*                 clipped.
+001900* 2026-08-09 JWG  Added Department and Employee Id fields, and
+002000*                 the captured profile is now appended to
+002100*                 CONTACT.DAT instead of being discarded after
+002200*                 the greeting.
+002300* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002400*                 startup instead of starting cold.
+002500*--------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ContactFile ASSIGN TO "CONTACT.DAT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-Contact-Status.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ContactFile.
+003600 01  ContactRecord            PIC X(80).
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  UserName.
+004000     02  Name                 PIC X(30).
+004100 01  WS-Name-Input            PIC X(40).
+004200 01  WS-Department            PIC X(15).
+004300 01  WS-Employee-Id           PIC 9(05).
+004400 01  WS-Entry-Ok              PIC X.
+004500     88  WS-Entry-Is-Valid        VALUE "Y".
+004600     88  WS-Entry-Is-Invalid      VALUE "N".
+004700 01  WS-Contact-Status        PIC XX.
+004800     88  WS-Contact-Not-Found     VALUE "35".
+004900 01  WS-Program-Name          PIC X(20) VALUE "USERINPUT".
+005000
+005100 PROCEDURE DIVISION.
+005200
+005300 0000-MAINLINE.
+005400     CALL "PreDefMsg" USING WS-Program-Name
+005500     PERFORM 1000-GET-NAME THRU 1000-GET-NAME-EXIT
+005600     PERFORM 1100-GET-PROFILE-FIELDS
+005700         THRU 1100-GET-PROFILE-FIELDS-EXIT
+005800     PERFORM 2000-SAVE-CONTACT THRU 2000-SAVE-CONTACT-EXIT
+005900     DISPLAY "It's nice to meet you" SPACE Name
+006000     STOP RUN.
+006100
+006200 1000-GET-NAME.
+006300     SET WS-Entry-Is-Invalid TO TRUE
+006400     PERFORM UNTIL WS-Entry-Is-Valid
+006500         DISPLAY "What is your name?"
+006600         ACCEPT WS-Name-Input
+006700         IF WS-Name-Input = SPACES
+006800             DISPLAY "Name cannot be blank - re-enter."
+006900         ELSE
+007000             IF WS-Name-Input(31:10) NOT = SPACES
+007100                 DISPLAY "Name is longer than 30 characters - "
+007200                     "it will be truncated."
+007300             END-IF
+007400             MOVE WS-Name-Input(1:30) TO Name
+007500             SET WS-Entry-Is-Valid TO TRUE
+007600         END-IF
+007700     END-PERFORM
+007800     .
+007900 1000-GET-NAME-EXIT.
+008000     EXIT.
+008100
+008200 1100-GET-PROFILE-FIELDS.
+008300     DISPLAY "What is your department?"
+008400     ACCEPT WS-Department
+008500     SET WS-Entry-Is-Invalid TO TRUE
+008600     PERFORM UNTIL WS-Entry-Is-Valid
+008700         DISPLAY "What is your employee id?"
+008800         ACCEPT WS-Employee-Id
+008900         IF WS-Employee-Id IS NOT NUMERIC
+009000             DISPLAY "Employee id must be numeric - re-enter."
+009100         ELSE
+009200             SET WS-Entry-Is-Valid TO TRUE
+009300         END-IF
+009400     END-PERFORM
+009500     .
+009600 1100-GET-PROFILE-FIELDS-EXIT.
+009700     EXIT.
+009800
+009900 2000-SAVE-CONTACT.
+010000     OPEN EXTEND ContactFile
+010100     IF WS-Contact-Not-Found
+010200         OPEN OUTPUT ContactFile
+010300     END-IF
+010400     MOVE SPACES TO ContactRecord
+010500     STRING "NAME=" Name " DEPT=" WS-Department
+010600         " EMPID=" WS-Employee-Id DELIMITED BY SIZE
+010700         INTO ContactRecord
+010800     WRITE ContactRecord
+010900     CLOSE ContactFile
+011000     .
+011100 2000-SAVE-CONTACT-EXIT.
+011200     EXIT.
