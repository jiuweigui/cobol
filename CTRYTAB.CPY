@@ -0,0 +1,36 @@
+000100*--------------------------------------------------------------
+000200* CTRYTAB - reference table of valid ISO two-letter country
+000300* codes, used to validate CountryCode on data entry. Codes
+000400* must stay in ascending order for the SEARCH ALL lookup.
+000500*--------------------------------------------------------------
+000600 01  WS-Country-Values.
+000700     02  FILLER PIC XX VALUE "AU".
+000800     02  FILLER PIC XX VALUE "BR".
+000900     02  FILLER PIC XX VALUE "CA".
+001000     02  FILLER PIC XX VALUE "CH".
+001100     02  FILLER PIC XX VALUE "CN".
+001200     02  FILLER PIC XX VALUE "DE".
+001300     02  FILLER PIC XX VALUE "DK".
+001400     02  FILLER PIC XX VALUE "ES".
+001500     02  FILLER PIC XX VALUE "FR".
+001600     02  FILLER PIC XX VALUE "GB".
+001700     02  FILLER PIC XX VALUE "IE".
+001800     02  FILLER PIC XX VALUE "IN".
+001900     02  FILLER PIC XX VALUE "IT".
+002000     02  FILLER PIC XX VALUE "JP".
+002100     02  FILLER PIC XX VALUE "KR".
+002200     02  FILLER PIC XX VALUE "MX".
+002300     02  FILLER PIC XX VALUE "NL".
+002400     02  FILLER PIC XX VALUE "NO".
+002500     02  FILLER PIC XX VALUE "NZ".
+002600     02  FILLER PIC XX VALUE "PL".
+002700     02  FILLER PIC XX VALUE "PT".
+002800     02  FILLER PIC XX VALUE "SE".
+002900     02  FILLER PIC XX VALUE "SG".
+003000     02  FILLER PIC XX VALUE "US".
+003100     02  FILLER PIC XX VALUE "ZA".
+003200 01  WS-Country-Table REDEFINES WS-Country-Values.
+003300     02  WS-Country-Entry OCCURS 25 TIMES
+003400             ASCENDING KEY IS WS-Country-Code
+003500             INDEXED BY WS-Country-Idx.
+003600         03  WS-Country-Code     PIC XX.
