@@ -1,51 +1,495 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. SeqFileExample.
-	AUTHOR. jiuweigui.
-
-	ENVIRONMENT DIVISION.
-	INPUT-OUTPUT SECTION.
-	FILE-CONTROL.
-		SELECT UserDatabase ASSIGN TO "USERS.DATA"
-			ORGANIZATION IS LINE SEQUENTIAL.
-
-	DATA DIVISION.
-	FILE SECTION.
-	FD UserDatabase.
-	01 UserRecord.
-		88 EndOfUserDb 	VALUE HIGH-VALUES.
-		02 UserId		PIC 9(5).
-		02 UserNames.
-			03 UserName	PIC X(5).
-			03 RealName	PIC X(10).
-		02 Password.
-			03 Salt	PIC XX.
-			03 Hash	PIC X(5).
-		03 CountryCode	PIC XX.
-
-	PROCEDURE DIVISION.
-	
-	OPEN OUTPUT UserDatabase
-	DISPLAY "Enter user details using the template."
-	DISPLAY "Enter no data to end."
-
-	PERFORM GetUserRecord
-	PERFORM UNTIL UserRecord = SPACES
-		WRITE UserRecord
-		PERFORM GetUserRecord
-	END-PERFORM
-	CLOSE UserDatabase
-
-	OPEN INPUT UserDatabase.
-	READ UserDatabase AT END SET EndOfUserDb TO TRUE
-	END-READ
-	PERFORM UNTIL EndOfUserDb
-		DISPLAY UserId SPACE UserName SPACE Password
-		READ UserDatabase AT END SET EndOfUserDb TO TRUE
-		END-READ
-	END-PERFORM
-	CLOSE UserDatabase
-	STOP RUN.
-
-	GetUserRecord.
-		DISPLAY "IIIIIUUUUURRRRRRRRRRSSPPPPPCC"
-		ACCEPT UserRecord.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SeqFileExample.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -------------------------------------------
+001200* 2026-08-09 JWG  Converted USERS.DATA from LINE SEQUENTIAL to
+001300*                 an INDEXED file keyed on UserId so a single
+001400*                 account can be pulled directly instead of
+001500*                 reading past every account ahead of it.
+001510* 2026-08-09 JWG  OPEN I-O against an existing USERS.DATA so a
+001520*                 run adds new accounts instead of truncating
+001530*                 the whole file; OPEN OUTPUT only the first
+001540*                 time the file is created.
+001550* 2026-08-09 JWG  Reject a UserId already on file (this run or
+001560*                 a prior one) before the WRITE instead of
+001570*                 letting two operators collide on one id.
+001580* 2026-08-09 JWG  Data entry now prompts field by field; the
+001590*                 operator enters a password and the program
+001591*                 generates the salt and computes the stored
+001592*                 hash instead of the salt/hash being keyed in.
+001593* 2026-08-09 JWG  CountryCode is now checked against the
+001594*                 CTRYTAB reference table before a record is
+001595*                 accepted; bad codes are reprompted.
+001596* 2026-08-09 JWG  Added a trailer record (UserId 99999) carrying
+001597*                 the run date and record count, written after
+001598*                 the last real UserRecord, so a downstream job
+001599*                 can confirm USERS.DATA is not cut off short.
+001599* 2026-08-09 JWG  Reject a blank/zero UserId, blank UserName or
+001599*                 blank RealName with a message and reprompt
+001599*                 instead of letting a partial record through.
+001599* 2026-08-09 JWG  Added AccountStatus so an account can be marked
+001599*                 inactive instead of retyping USERS.DATA to drop
+001599*                 it; see UserPurge for the compress/rebuild step.
+001599* 2026-08-09 JWG  The account listing now pages: the operator
+001599*                 sets a page size and is asked whether to
+001599*                 continue after each page instead of the whole
+001599*                 file scrolling off the screen.
+001599* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+001599*                 startup instead of starting cold.
+001599* 2026-08-09 JWG  On a brand-new file, the OPEN OUTPUT used to
+001599*                 create USERS.DATA is now followed by a CLOSE
+001599*                 and OPEN I-O so the duplicate-id check can
+001599*                 actually READ the file during that first run;
+001599*                 the WRITE in 2000-LOAD-USERS also now has an
+001599*                 INVALID KEY clause as a backstop. CountryCode
+001599*                 entry is folded to upper-case before the
+001599*                 CTRYTAB lookup so a lowercase code validates.
+001599* 2026-08-09 JWG  Added an unattended load mode that reads newly
+001599*                 allocated UserId values from INCRSEQ.DAT
+001599*                 (written by Increment) and materializes a
+001599*                 placeholder account for each one, so the
+001599*                 nightly chain has an actual path from
+001599*                 Increment's generated block into USERS.DATA
+001599*                 instead of just an ACCEPT-driven interactive
+001599*                 load. 2150-CHECK-DUPLICATE-ID moved back next
+001599*                 to 2130 to restore ascending paragraph order.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT UserDatabase ASSIGN TO "USERS.DATA"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS UserId
+002400         FILE STATUS IS WS-File-Status.
+002410     SELECT SequenceFile ASSIGN TO "INCRSEQ.DAT"
+002420         ORGANIZATION IS LINE SEQUENTIAL
+002430         FILE STATUS IS WS-Sequence-Status.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  UserDatabase.
+002850     COPY "USERREC.CPY".
+003850 01  TrailerRecord REDEFINES UserRecord.
+003860     02  TR-UserId           PIC 9(05).
+003870     02  TR-Filler-1         PIC X(15).
+003880     02  TR-Record-Count     PIC 9(09).
+003890     02  TR-Run-Date         PIC 9(08).
+003895     02  FILLER              PIC X(31).
+003896
+003897 FD  SequenceFile.
+003898 01  SequenceRecord          PIC X(10).
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-File-Status          PIC XX.
+004110     88  WS-File-Not-Found   VALUE "35".
+004112 01  WS-Sequence-Status      PIC XX.
+004114     88  WS-Sequence-Not-Found   VALUE "35".
+004116 01  WS-Eof-Sequence-Switch  PIC X VALUE "N".
+004118     88  WS-End-Of-Sequence      VALUE "Y".
+004119 01  WS-Load-Mode            PIC 9.
+004120 01  WS-Duplicate-Id         PIC X.
+004130     88  WS-Id-Is-Duplicate  VALUE "Y".
+004140     88  WS-Id-Is-Unique     VALUE "N".
+004150 01  WS-New-User-Record.
+004160     02  WS-New-UserId       PIC 9(05).
+004170     02  WS-New-UserNames.
+004180         03  WS-New-UserName     PIC X(05).
+004190         03  WS-New-RealName     PIC X(10).
+004191         03  WS-New-Email        PIC X(30).
+004192         03  WS-New-Last-Login   PIC 9(08).
+004200     02  WS-New-UserPassword.
+004210         03  WS-New-Salt     PIC XX.
+004220         03  WS-New-Hash     PIC X(05).
+004230     02  WS-New-CountryCode  PIC XX.
+004235     02  WS-New-Status       PIC X.
+004240
+004250 01  WS-More-Users           PIC X VALUE "Y".
+004260     88  WS-Add-Another-User        VALUE "Y" "y".
+004270 01  WS-Password-Plain       PIC X(20).
+004280 01  WS-Random-Seed          PIC 9(08).
+004290 01  WS-Random-Value         PIC S9V9(09).
+004300 01  WS-Salt-Code            PIC 999.
+004305 01  WS-Random-Int           PIC 9(09) COMP.
+004310 01  WS-Salt-Index           PIC 9 COMP.
+004320 01  WS-Hash-Number          PIC 9(09) COMP.
+004330 01  WS-Hash-Char-Code       PIC 9(03).
+004340 01  WS-Hash-Index           PIC 99 COMP.
+004350 01  WS-Hash-Display         PIC 9(05).
+004360
+004370 01  WS-Country-Ok           PIC X.
+004380     88  WS-Country-Is-Valid     VALUE "Y".
+004390     88  WS-Country-Is-Invalid   VALUE "N".
+004392 01  WS-Entry-Ok             PIC X.
+004393     88  WS-Entry-Is-Valid       VALUE "Y".
+004394     88  WS-Entry-Is-Invalid     VALUE "N".
+004395
+004396     COPY "CTRYTAB.CPY".
+004397 01  WS-Record-Count         PIC 9(09) VALUE 0.
+004398 01  WS-Run-Date             PIC 9(08).
+004399 01  WS-Trailer-Id           PIC 9(05) VALUE 99999.
+004399 01  WS-Trailer-Exists       PIC X VALUE "N".
+004399     88  WS-Trailer-Was-Found    VALUE "Y".
+004399 01  WS-Deactivate-More      PIC X VALUE "N".
+004399     88  WS-Deactivate-Another   VALUE "Y" "y".
+004399 01  WS-Deactivate-Id        PIC 9(05).
+004399 01  WS-Program-Name         PIC X(20) VALUE "SEQFILEEXAMPLE".
+004399 01  WS-Page-Size            PIC 9(05) COMP.
+004399 01  WS-Page-Line-Count      PIC 9(05) COMP.
+004399 01  WS-Continue-Listing     PIC X VALUE "Y".
+004399     88  WS-Keep-Listing         VALUE "Y" "y".
+004400 PROCEDURE DIVISION.
+004400
+004500 0000-MAINLINE.
+004550     CALL "PreDefMsg" USING WS-Program-Name
+004600     PERFORM 1000-INITIALIZE
+004610     PERFORM 1050-GET-LOAD-MODE THRU 1050-GET-LOAD-MODE-EXIT
+004620     EVALUATE WS-Load-Mode
+004630         WHEN 1
+004640             PERFORM 2000-LOAD-USERS THRU 2000-LOAD-USERS-EXIT
+004650         WHEN 2
+004660             PERFORM 2180-LOAD-FROM-SEQUENCE-FILE
+004670                 THRU 2180-LOAD-FROM-SEQUENCE-FILE-EXIT
+004680         WHEN OTHER
+004690             DISPLAY "Invalid load mode - no new users loaded "
+004691                 "this run."
+004692             CLOSE UserDatabase
+004693     END-EVALUATE
+004710     PERFORM 2170-DEACTIVATE-ACCOUNTS
+004720         THRU 2170-DEACTIVATE-ACCOUNTS-EXIT
+004800     PERFORM 3000-LIST-USERS THRU 3000-LIST-USERS-EXIT
+004900     STOP RUN.
+005000
+005100 1000-INITIALIZE.
+005110     OPEN I-O UserDatabase
+005120     IF WS-File-Not-Found
+005130         OPEN OUTPUT UserDatabase
+005131         CLOSE UserDatabase
+005132         OPEN I-O UserDatabase
+005140     ELSE
+005150         MOVE WS-Trailer-Id TO UserId
+005160         READ UserDatabase
+005170             INVALID KEY
+005180                 MOVE "N" TO WS-Trailer-Exists
+005190             NOT INVALID KEY
+005200                 SET WS-Trailer-Was-Found TO TRUE
+005210                 MOVE TR-Record-Count TO WS-Record-Count
+005220         END-READ
+005230     END-IF
+005240     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+005500     .
+005510
+005520 1050-GET-LOAD-MODE.
+005530     DISPLAY "1. Enter new users interactively"
+005540     DISPLAY "2. Load new UserIds from INCRSEQ.DAT (unattended)"
+005550     DISPLAY "Enter choice: "
+005560     ACCEPT WS-Load-Mode
+005570     .
+005580 1050-GET-LOAD-MODE-EXIT.
+005590     EXIT.
+005600
+005700 2000-LOAD-USERS.
+005800     PERFORM 2100-GET-USER-RECORD THRU 2100-GET-USER-RECORD-EXIT
+005900     PERFORM UNTIL NOT WS-Add-Another-User
+006000         PERFORM 2150-CHECK-DUPLICATE-ID
+006010             THRU 2150-CHECK-DUPLICATE-ID-EXIT
+006020         IF WS-Id-Is-Duplicate
+006030             DISPLAY "UserId ", WS-New-UserId,
+006040                 " is already on file - re-enter."
+006050         ELSE
+006060             MOVE WS-New-User-Record TO UserRecord
+006070             WRITE UserRecord
+006071                 INVALID KEY
+006072                     DISPLAY "UserId ", WS-New-UserId,
+006073                         " is already on file - re-enter."
+006074                 NOT INVALID KEY
+006075                     ADD 1 TO WS-Record-Count
+006076             END-WRITE
+006080         END-IF
+006100         PERFORM 2100-GET-USER-RECORD
+006200             THRU 2100-GET-USER-RECORD-EXIT
+006300     END-PERFORM
+006310     PERFORM 2160-WRITE-TRAILER THRU 2160-WRITE-TRAILER-EXIT
+006400     CLOSE UserDatabase
+006500     .
+006600 2000-LOAD-USERS-EXIT.
+006700     EXIT.
+006800
+006900 2100-GET-USER-RECORD.
+006910     MOVE SPACES TO WS-New-User-Record
+006920     DISPLAY "Enter user details using the template."
+006930     DISPLAY "Add another user (Y/N)? "
+006940     ACCEPT WS-More-Users
+006950     IF WS-Add-Another-User
+006955         SET WS-Entry-Is-Invalid TO TRUE
+006956         PERFORM UNTIL WS-Entry-Is-Valid
+006957             DISPLAY "Enter UserId (5 digits): "
+006958             ACCEPT WS-New-UserId
+006959             IF WS-New-UserId = ZERO
+006960                     OR WS-New-UserId = WS-Trailer-Id
+006961                 DISPLAY "UserId must not be blank, zero, or "
+006962                     "99999 - re-enter."
+006963             ELSE
+006964                 SET WS-Entry-Is-Valid TO TRUE
+006965             END-IF
+006966         END-PERFORM
+006970         SET WS-Entry-Is-Invalid TO TRUE
+006971         PERFORM UNTIL WS-Entry-Is-Valid
+006980             DISPLAY "Enter UserName (5 chars): "
+006990             ACCEPT WS-New-UserName
+006991             IF WS-New-UserName = SPACES
+006992                 DISPLAY "UserName must not be blank - re-enter."
+006993             ELSE
+006994                 SET WS-Entry-Is-Valid TO TRUE
+006995             END-IF
+006996         END-PERFORM
+006997         SET WS-Entry-Is-Invalid TO TRUE
+006998         PERFORM UNTIL WS-Entry-Is-Valid
+007000             DISPLAY "Enter RealName (10 chars): "
+007010             ACCEPT WS-New-RealName
+007011             IF WS-New-RealName = SPACES
+007012                 DISPLAY "RealName must not be blank - re-enter."
+007013             ELSE
+007014                 SET WS-Entry-Is-Valid TO TRUE
+007015             END-IF
+007016         END-PERFORM
+007017         SET WS-Entry-Is-Invalid TO TRUE
+007018         PERFORM UNTIL WS-Entry-Is-Valid
+007019             DISPLAY "Enter Email address: "
+007019             ACCEPT WS-New-Email
+007019             IF WS-New-Email = SPACES
+007019                 DISPLAY "Email must not be blank - re-enter."
+007019             ELSE
+007019                 SET WS-Entry-Is-Valid TO TRUE
+007019             END-IF
+007019         END-PERFORM
+007019         ACCEPT WS-New-Last-Login FROM DATE YYYYMMDD
+007020         SET WS-Country-Is-Invalid TO TRUE
+007021         PERFORM UNTIL WS-Country-Is-Valid
+007022             DISPLAY "Enter CountryCode (2 chars): "
+007023             ACCEPT WS-New-CountryCode
+007023             MOVE FUNCTION UPPER-CASE(WS-New-CountryCode)
+007023                 TO WS-New-CountryCode
+007024             PERFORM 2130-VALIDATE-COUNTRY-CODE
+007025                 THRU 2130-VALIDATE-COUNTRY-CODE-EXIT
+007026             IF WS-Country-Is-Invalid
+007027                 DISPLAY "Unknown CountryCode - re-enter."
+007028             END-IF
+007029         END-PERFORM
+007030         MOVE "A" TO WS-New-Status
+007040         DISPLAY "Enter password: "
+007050         ACCEPT WS-Password-Plain
+007060         PERFORM 2110-GENERATE-SALT
+007070             THRU 2110-GENERATE-SALT-EXIT
+007080         PERFORM 2120-COMPUTE-HASH
+007090             THRU 2120-COMPUTE-HASH-EXIT
+007100     END-IF
+007200     .
+007300 2100-GET-USER-RECORD-EXIT.
+007400     EXIT.
+007410
+007420 2110-GENERATE-SALT.
+007421     ACCEPT WS-Random-Seed FROM TIME
+007422     COMPUTE WS-Random-Value = FUNCTION RANDOM(WS-Random-Seed)
+007423     PERFORM VARYING WS-Salt-Index FROM 1 BY 1
+007424             UNTIL WS-Salt-Index > 2
+007425         COMPUTE WS-Random-Value = FUNCTION RANDOM
+007426         COMPUTE WS-Random-Int =
+007427             FUNCTION INTEGER(WS-Random-Value * 1000000)
+007428         COMPUTE WS-Salt-Code =
+007429             FUNCTION MOD(WS-Random-Int, 26) + 65
+007430         MOVE FUNCTION CHAR(WS-Salt-Code)
+007429             TO WS-New-Salt(WS-Salt-Index:1)
+007430     END-PERFORM
+007431     .
+007433 2110-GENERATE-SALT-EXIT.
+007434     EXIT.
+007435
+007436 2120-COMPUTE-HASH.
+007437     MOVE 0 TO WS-Hash-Number
+007438     PERFORM VARYING WS-Hash-Index FROM 1 BY 1
+007439             UNTIL WS-Hash-Index > LENGTH OF WS-Password-Plain
+007440         COMPUTE WS-Hash-Char-Code =
+007441             FUNCTION ORD(WS-Password-Plain(WS-Hash-Index:1))
+007442         COMPUTE WS-Hash-Number = FUNCTION MOD
+007443             ((WS-Hash-Number * 31) + WS-Hash-Char-Code, 99999)
+007444     END-PERFORM
+007445     PERFORM VARYING WS-Hash-Index FROM 1 BY 1
+007446             UNTIL WS-Hash-Index > LENGTH OF WS-New-Salt
+007447         COMPUTE WS-Hash-Char-Code =
+007448             FUNCTION ORD(WS-New-Salt(WS-Hash-Index:1))
+007449         COMPUTE WS-Hash-Number = FUNCTION MOD
+007450             ((WS-Hash-Number * 31) + WS-Hash-Char-Code, 99999)
+007451     END-PERFORM
+007451     MOVE WS-Hash-Number TO WS-Hash-Display
+007452     MOVE WS-Hash-Display TO WS-New-Hash
+007453     .
+007454 2120-COMPUTE-HASH-EXIT.
+007455     EXIT.
+007456
+007457 2130-VALIDATE-COUNTRY-CODE.
+007458     SEARCH ALL WS-Country-Entry
+007459         AT END
+007460             SET WS-Country-Is-Invalid TO TRUE
+007461         WHEN WS-Country-Code(WS-Country-Idx) = WS-New-CountryCode
+007462             SET WS-Country-Is-Valid TO TRUE
+007463     END-SEARCH
+007464     .
+007465 2130-VALIDATE-COUNTRY-CODE-EXIT.
+007466     EXIT.
+007467
+007420 2150-CHECK-DUPLICATE-ID.
+007430     SET WS-Id-Is-Unique TO TRUE
+007440     IF WS-New-User-Record NOT = SPACES
+007450         MOVE WS-New-UserId TO UserId
+007460         READ UserDatabase
+007470             INVALID KEY
+007480                 SET WS-Id-Is-Unique TO TRUE
+007490             NOT INVALID KEY
+007500                 SET WS-Id-Is-Duplicate TO TRUE
+007510         END-READ
+007520     END-IF
+007530     .
+007531 2150-CHECK-DUPLICATE-ID-EXIT.
+007532     EXIT.
+007533
+007468 2160-WRITE-TRAILER.
+007469     MOVE WS-Trailer-Id TO TR-UserId
+007470     MOVE SPACES TO TR-Filler-1
+007471     MOVE WS-Record-Count TO TR-Record-Count
+007472     MOVE WS-Run-Date TO TR-Run-Date
+007473     IF WS-Trailer-Was-Found
+007474         REWRITE TrailerRecord
+007475     ELSE
+007476         WRITE TrailerRecord
+007477     END-IF
+007478     .
+007479 2160-WRITE-TRAILER-EXIT.
+007480     EXIT.
+007481
+007482 2170-DEACTIVATE-ACCOUNTS.
+007483     DISPLAY "Deactivate an existing account (Y/N)? "
+007484     ACCEPT WS-Deactivate-More
+007485     IF WS-Deactivate-Another
+007486         OPEN I-O UserDatabase
+007487         PERFORM UNTIL NOT WS-Deactivate-Another
+007488             DISPLAY "Enter UserId to deactivate: "
+007489             ACCEPT WS-Deactivate-Id
+007490             MOVE WS-Deactivate-Id TO UserId
+007491             READ UserDatabase
+007492                 INVALID KEY
+007493                     DISPLAY "UserId ", WS-Deactivate-Id,
+007494                         " not found on file."
+007495                 NOT INVALID KEY
+007496                     IF UserId = WS-Trailer-Id
+007497                         DISPLAY "Cannot deactivate the trailer "
+007498                             "record."
+007499                     ELSE
+007500                         SET AccountIsInactive TO TRUE
+007501                         REWRITE UserRecord
+007502                         DISPLAY "UserId ", WS-Deactivate-Id,
+007503                             " marked inactive."
+007504                     END-IF
+007505             END-READ
+007506             DISPLAY "Deactivate another account (Y/N)? "
+007507             ACCEPT WS-Deactivate-More
+007508         END-PERFORM
+007509         CLOSE UserDatabase
+007510     END-IF
+007511     .
+007512 2170-DEACTIVATE-ACCOUNTS-EXIT.
+007513     EXIT.
+007514
+007515 2180-LOAD-FROM-SEQUENCE-FILE.
+007516     OPEN INPUT SequenceFile
+007517     IF WS-Sequence-Not-Found
+007518         DISPLAY "INCRSEQ.DAT NOT FOUND - NO NEW USERIDS TO "
+007519             "LOAD."
+007520     ELSE
+007521         READ SequenceFile
+007522             AT END SET WS-End-Of-Sequence TO TRUE
+007523         END-READ
+007524         PERFORM UNTIL WS-End-Of-Sequence
+007525             PERFORM 2190-BUILD-PLACEHOLDER-USER
+007526                 THRU 2190-BUILD-PLACEHOLDER-USER-EXIT
+007527             PERFORM 2150-CHECK-DUPLICATE-ID
+007528                 THRU 2150-CHECK-DUPLICATE-ID-EXIT
+007529             IF WS-Id-Is-Duplicate
+007530                 DISPLAY "UserId ", WS-New-UserId,
+007531                     " is already on file - skipped."
+007532             ELSE
+007533                 MOVE WS-New-User-Record TO UserRecord
+007534                 WRITE UserRecord
+007535                     INVALID KEY
+007536                         DISPLAY "UserId ", WS-New-UserId,
+007537                             " is already on file - skipped."
+007538                     NOT INVALID KEY
+007539                         ADD 1 TO WS-Record-Count
+007540                 END-WRITE
+007541             END-IF
+007542             READ SequenceFile
+007543                 AT END SET WS-End-Of-Sequence TO TRUE
+007544             END-READ
+007545         END-PERFORM
+007546         CLOSE SequenceFile
+007547     END-IF
+007548     PERFORM 2160-WRITE-TRAILER THRU 2160-WRITE-TRAILER-EXIT
+007549     CLOSE UserDatabase
+007550     .
+007551 2180-LOAD-FROM-SEQUENCE-FILE-EXIT.
+007552     EXIT.
+007553
+007554 2190-BUILD-PLACEHOLDER-USER.
+007555     MOVE SPACES TO WS-New-User-Record
+007556     COMPUTE WS-New-UserId = FUNCTION NUMVAL(SequenceRecord)
+007557     MOVE "NEWID" TO WS-New-UserName
+007558     MOVE "PENDING" TO WS-New-RealName
+007559     MOVE "PENDING@EXAMPLE.COM" TO WS-New-Email
+007560     MOVE WS-Run-Date TO WS-New-Last-Login
+007561     MOVE "US" TO WS-New-CountryCode
+007562     MOVE "A" TO WS-New-Status
+007563     MOVE "PENDING-RESET" TO WS-Password-Plain
+007564     PERFORM 2110-GENERATE-SALT THRU 2110-GENERATE-SALT-EXIT
+007565     PERFORM 2120-COMPUTE-HASH THRU 2120-COMPUTE-HASH-EXIT
+007566     .
+007567 2190-BUILD-PLACEHOLDER-USER-EXIT.
+007568     EXIT.
+007569
+007600 3000-LIST-USERS.
+007610     DISPLAY "Accounts per page (0 = list all): "
+007620     ACCEPT WS-Page-Size
+007630     MOVE 0 TO WS-Page-Line-Count
+007640     SET WS-Keep-Listing TO TRUE
+007700     OPEN INPUT UserDatabase
+007800     READ UserDatabase NEXT RECORD
+007900         AT END SET EndOfUserDb TO TRUE
+008000     END-READ
+008100     PERFORM UNTIL EndOfUserDb OR NOT WS-Keep-Listing
+008150         IF UserId NOT = WS-Trailer-Id
+008200             DISPLAY UserId SPACE UserName SPACE UserPassword
+008210                 SPACE AccountStatus
+008220             ADD 1 TO WS-Page-Line-Count
+008230             IF WS-Page-Size > 0
+008231                     AND WS-Page-Line-Count >= WS-Page-Size
+008232                 DISPLAY "-- more (Y/N)? "
+008233                 ACCEPT WS-Continue-Listing
+008234                 MOVE 0 TO WS-Page-Line-Count
+008235             END-IF
+008250         END-IF
+008300         IF WS-Keep-Listing
+008310             READ UserDatabase NEXT RECORD
+008400                 AT END SET EndOfUserDb TO TRUE
+008500             END-READ
+008510         END-IF
+008600     END-PERFORM
+008700     CLOSE UserDatabase
+008800     .
+008900 3000-LIST-USERS-EXIT.
+009000     EXIT.
