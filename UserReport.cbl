@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UserReport.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* Reads USERS.DATA and prints a listing of accounts sorted and
+000900* subtotaled by CountryCode, with a grand total at the end.
+001000*--------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*--------------------------------------------------------------
+001300* DATE       INIT DESCRIPTION
+001400* ---------- ---- -------------------------------------------
+001500* 2026-08-09 JWG  Original version.
+001550* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+001560*                 startup instead of starting cold.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT UserDatabase ASSIGN TO "USERS.DATA"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS UserId
+002400         FILE STATUS IS WS-File-Status.
+002500     SELECT WorkFile ASSIGN TO "USRWORK.TMP"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT SortFile ASSIGN TO "USRSORT.TMP".
+002800     SELECT SortedFile ASSIGN TO "USRSRTD.TMP"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  UserDatabase.
+003400     COPY "USERREC.CPY".
+003500
+003600 FD  WorkFile.
+003700 01  WorkRecord.
+003800     02  WR-CountryCode      PIC XX.
+003900     02  WR-UserId           PIC 9(05).
+004000     02  WR-UserName         PIC X(05).
+004100     02  WR-RealName         PIC X(10).
+004200
+004300 SD  SortFile.
+004400 01  SortRecord.
+004500     02  SR-CountryCode      PIC XX.
+004600     02  SR-UserId           PIC 9(05).
+004700     02  SR-UserName         PIC X(05).
+004800     02  SR-RealName         PIC X(10).
+004900
+005000 FD  SortedFile.
+005100 01  SortedRecord.
+005200     02  SO-CountryCode      PIC XX.
+005300     02  SO-UserId           PIC 9(05).
+005400     02  SO-UserName         PIC X(05).
+005500     02  SO-RealName         PIC X(10).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-File-Status          PIC XX.
+005900 01  WS-Eof-Switch           PIC X VALUE "N".
+006000     88  WS-End-Of-File          VALUE "Y".
+006050 01  WS-Trailer-Id           PIC 9(05) VALUE 99999.
+006100 01  WS-Grand-Total          PIC 9(09) COMP VALUE 0.
+006200 01  WS-Current-Code         PIC XX VALUE SPACES.
+006300 01  WS-Group-Count          PIC 9(05) COMP VALUE 0.
+006350 01  WS-Program-Name         PIC X(20) VALUE "USERREPORT".
+006400
+006500 PROCEDURE DIVISION.
+006600
+006700 0000-MAINLINE.
+006750     CALL "PreDefMsg" USING WS-Program-Name
+006800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006900     PERFORM 2000-BUILD-WORK-FILE THRU 2000-BUILD-WORK-FILE-EXIT
+007000     PERFORM 2500-SORT-WORK-FILE THRU 2500-SORT-WORK-FILE-EXIT
+007100     PERFORM 3000-PRINT-REPORT THRU 3000-PRINT-REPORT-EXIT
+007200     STOP RUN.
+007300
+007400 1000-INITIALIZE.
+007500     DISPLAY "USER DATABASE LISTING BY COUNTRY"
+007600     DISPLAY "================================="
+007700     .
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 2000-BUILD-WORK-FILE.
+008200     OPEN INPUT UserDatabase
+008300     OPEN OUTPUT WorkFile
+008400     READ UserDatabase NEXT RECORD
+008500         AT END SET EndOfUserDb TO TRUE
+008600     END-READ
+008700     PERFORM UNTIL EndOfUserDb
+008750         IF UserId NOT = WS-Trailer-Id
+008800             MOVE CountryCode TO WR-CountryCode
+008900             MOVE UserId      TO WR-UserId
+009000             MOVE UserName    TO WR-UserName
+009100             MOVE RealName    TO WR-RealName
+009200             WRITE WorkRecord
+009250         END-IF
+009300         READ UserDatabase NEXT RECORD
+009400             AT END SET EndOfUserDb TO TRUE
+009500         END-READ
+009600     END-PERFORM
+009700     CLOSE UserDatabase
+009800     CLOSE WorkFile
+009900     .
+010000 2000-BUILD-WORK-FILE-EXIT.
+010100     EXIT.
+010200
+010300 2500-SORT-WORK-FILE.
+010400     SORT SortFile ON ASCENDING KEY SR-CountryCode SR-UserId
+010500         USING WorkFile
+010600         GIVING SortedFile
+010700     .
+010800 2500-SORT-WORK-FILE-EXIT.
+010900     EXIT.
+011000
+011100 3000-PRINT-REPORT.
+011200     OPEN INPUT SortedFile
+011300     READ SortedFile AT END SET WS-End-Of-File TO TRUE
+011400     END-READ
+011500     PERFORM UNTIL WS-End-Of-File
+011600         IF SO-CountryCode NOT = WS-Current-Code
+011700             PERFORM 3100-PRINT-GROUP-TOTAL
+011800                 THRU 3100-PRINT-GROUP-TOTAL-EXIT
+011900             MOVE SO-CountryCode TO WS-Current-Code
+012000             MOVE 0 TO WS-Group-Count
+012100             DISPLAY " "
+012200             DISPLAY "COUNTRY: " SO-CountryCode
+012300             DISPLAY "-------------"
+012400         END-IF
+012500         DISPLAY "  " SO-UserId SPACE SO-UserName
+012510             SPACE SO-RealName
+012600         ADD 1 TO WS-Group-Count
+012700         ADD 1 TO WS-Grand-Total
+012800         READ SortedFile AT END SET WS-End-Of-File TO TRUE
+012900         END-READ
+013000     END-PERFORM
+013100     PERFORM 3100-PRINT-GROUP-TOTAL
+013150         THRU 3100-PRINT-GROUP-TOTAL-EXIT
+013200     CLOSE SortedFile
+013300     DISPLAY " "
+013400     DISPLAY "GRAND TOTAL ACCOUNTS: " WS-Grand-Total
+013500     .
+013600 3000-PRINT-REPORT-EXIT.
+013700     EXIT.
+013800
+013900 3100-PRINT-GROUP-TOTAL.
+014000     IF WS-Current-Code NOT = SPACES
+014100         DISPLAY "  SUBTOTAL FOR " WS-Current-Code ": "
+014200             WS-Group-Count
+014300     END-IF
+014400     .
+014500 3100-PRINT-GROUP-TOTAL-EXIT.
+014600     EXIT.
