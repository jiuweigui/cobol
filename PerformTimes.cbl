@@ -1,20 +1,63 @@
-	IDENTIFICATION DIVISION.
-	AUTHOR. jiuweigui.
-	PROGRAM-ID. PerformThroughExample.
-	
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 RepeatTimes PIC 9 VALUE 7.
-
-	PROCEDURE DIVISION.
-	DISPLAY "Program starts here...".
-	PERFORM 5 TIMES
-		DISPLAY "[+] This is inline version printed 5 times."
-		END-PERFORM
-	DISPLAY "Done with inline next stop out-of-line..."
-	PERFORM SecondVersion RepeatTimes TIMES.
-	DISPLAY "Program execution ends here...".
-	STOP RUN.
-
-	SecondVersion.
-	DISPLAY "[-] This is Out-of-line Perform printed 7 times.".
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PerformThroughExample.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -------------------------------------------
+001200* 2026-08-09 JWG  RepeatTimes (the out-of-line loop count) is
+001300*                 now ACCEPTed from the operator instead of a
+001400*                 compiled-in VALUE 7.
+001500* 2026-08-09 JWG  The inline loop's repeat count is likewise now
+001600*                 operator-entered, and both loops report how
+001700*                 many times they actually ran in a closing
+001800*                 run summary.
+001900* 2026-08-09 JWG  SecondVersion now numbers each iteration it
+002000*                 prints instead of the identical line every
+002100*                 pass.
+002150* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002160*                 startup instead of starting cold.
+002200*--------------------------------------------------------------
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  RepeatTimes             PIC 9 VALUE 7.
+002600 01  WS-Inline-Times         PIC 9 VALUE 5.
+002700 01  WS-Inline-Index         PIC 9.
+002800 01  WS-Second-Index         PIC 9 VALUE 0.
+002850 01  WS-Program-Name         PIC X(20) VALUE "PERFORMTIMES".
+002900
+003000 PROCEDURE DIVISION.
+003100
+003200 0000-MAINLINE.
+003250     CALL "PreDefMsg" USING WS-Program-Name
+003300     DISPLAY "Program starts here..."
+003400     DISPLAY "Enter inline-loop repeat count (1-9): "
+003500     ACCEPT WS-Inline-Times
+003600     PERFORM VARYING WS-Inline-Index FROM 1 BY 1
+003700             UNTIL WS-Inline-Index > WS-Inline-Times
+003800         DISPLAY "[+] This is inline version - iteration "
+003900             WS-Inline-Index " of " WS-Inline-Times
+004000     END-PERFORM
+004100     DISPLAY "Done with inline next stop out-of-line..."
+004200     DISPLAY "Enter out-of-line repeat count (1-9): "
+004300     ACCEPT RepeatTimes
+004400     MOVE 0 TO WS-Second-Index
+004500     PERFORM SecondVersion RepeatTimes TIMES
+004600     DISPLAY "------------------"
+004700     DISPLAY "RUN SUMMARY"
+004800     DISPLAY "Inline loop executed ", WS-Inline-Times,
+004900         " time(s)."
+005000     DISPLAY "Out-of-line loop executed ", RepeatTimes,
+005100         " time(s)."
+005200     DISPLAY "------------------"
+005300     DISPLAY "Program execution ends here..."
+005400     STOP RUN.
+005500
+005600 SecondVersion.
+005700     ADD 1 TO WS-Second-Index
+005800     DISPLAY "[-] This is Out-of-line Perform - iteration ",
+005900         WS-Second-Index, " of ", RepeatTimes.
