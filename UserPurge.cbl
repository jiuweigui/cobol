@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UserPurge.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* Rebuilds USERS.DATA, dropping every account marked inactive
+000900* by SeqFileExample's deactivate option, and writes a fresh
+001000* trailer record over the surviving accounts. Run this after a
+001100* batch of deactivations to compress the file instead of
+001200* carrying dead records forward forever.
+001300*--------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*--------------------------------------------------------------
+001600* DATE       INIT DESCRIPTION
+001700* ---------- ---- -------------------------------------------
+001800* 2026-08-09 JWG  Original version.
+001850* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+001860*                 startup instead of starting cold.
+001870* 2026-08-09 JWG  USERS.DATA is now renamed aside (to
+001880*                 USERS.OLD) instead of deleted outright before
+001890*                 USERS.NEW is swapped into place, with every
+001891*                 CBL_RENAME_FILE/CBL_DELETE_FILE call checking
+001892*                 its RETURNING status; the original file is
+001893*                 restored and the old copy left in place if the
+001894*                 swap fails partway through, instead of risking
+001895*                 losing the production account file.
+001896* 2026-08-09 JWG  PERFORM 1000-INITIALIZE now runs THRU its EXIT
+001897*                 paragraph instead of leaving that EXIT orphaned.
+001898* 2026-08-09 JWG  The last-resort restore of USERS.OLD back to
+001899*                 USERS.DATA now checks its own RETURNING status
+001899*                 too, and displays a message if even that fails,
+001899*                 instead of leaving the operator with no
+001899*                 diagnostic and no USERS.DATA at all.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT UserDatabase ASSIGN TO "USERS.DATA"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS UserId
+002700         FILE STATUS IS WS-File-Status.
+002800     SELECT PurgedDatabase ASSIGN TO "USERS.NEW"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS PurgedId
+003200         FILE STATUS IS WS-Purged-Status.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  UserDatabase.
+003700     COPY "USERREC.CPY".
+003800 01  TrailerRecord REDEFINES UserRecord.
+003900     02  TR-UserId           PIC 9(05).
+004000     02  TR-Filler-1         PIC X(15).
+004100     02  TR-Record-Count     PIC 9(09).
+004200     02  TR-Run-Date         PIC 9(08).
+004300     02  FILLER              PIC X(31).
+004400
+004500 FD  PurgedDatabase.
+004600     COPY "USERREC.CPY" REPLACING
+004610         ==UserRecord==        BY ==PurgedRecord==
+004620         ==EndOfUserDb==       BY ==EndOfPurgedDb==
+004630         ==UserId==            BY ==PurgedId==
+004640         ==UserNames==         BY ==PurgedNames==
+004650         ==UserName==          BY ==PurgedUserName==
+004660         ==RealName==          BY ==PurgedRealName==
+004670         ==Email==             BY ==PurgedEmail==
+004680         ==LastLoginDate==     BY ==PurgedLastLoginDate==
+004690         ==UserPassword==      BY ==PurgedPassword==
+004700         ==Salt==              BY ==PurgedSalt==
+004710         ==Hash==              BY ==PurgedHash==
+004720         ==CountryCode==       BY ==PurgedCountryCode==
+004730         ==AccountStatus==     BY ==PurgedAccountStatus==
+004740         ==AccountIsActive==   BY ==PurgedIsActive==
+004750         ==AccountIsInactive== BY ==PurgedIsInactive==.
+004900 01  PurgedTrailer REDEFINES PurgedRecord.
+005000     02  PT-UserId           PIC 9(05).
+005100     02  PT-Filler-1         PIC X(15).
+005200     02  PT-Record-Count     PIC 9(09).
+005300     02  PT-Run-Date         PIC 9(08).
+005400     02  FILLER              PIC X(31).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-File-Status          PIC XX.
+005800 01  WS-Purged-Status        PIC XX.
+005900 01  WS-Trailer-Id           PIC 9(05) VALUE 99999.
+006000 01  WS-Run-Date             PIC 9(08).
+006100 01  WS-Kept-Count           PIC 9(09) COMP VALUE 0.
+006200 01  WS-Dropped-Count        PIC 9(09) COMP VALUE 0.
+006220 01  WS-Rename-Status        PIC S9(08) COMP-5 VALUE 0.
+006250 01  WS-Program-Name         PIC X(20) VALUE "USERPURGE".
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006650     CALL "PreDefMsg" USING WS-Program-Name
+006700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006800     PERFORM 2000-COPY-ACTIVE-USERS
+006900         THRU 2000-COPY-ACTIVE-USERS-EXIT
+007000     PERFORM 2500-WRITE-NEW-TRAILER
+007100         THRU 2500-WRITE-NEW-TRAILER-EXIT
+007200     PERFORM 3000-REPLACE-USER-DATABASE
+007300         THRU 3000-REPLACE-USER-DATABASE-EXIT
+007400     DISPLAY "ACCOUNTS KEPT:    " WS-Kept-Count
+007500     DISPLAY "ACCOUNTS DROPPED: " WS-Dropped-Count
+007600     STOP RUN.
+007700
+007800 1000-INITIALIZE.
+007900     DISPLAY "USERS.DATA PURGE/COMPRESS UTILITY"
+008000     DISPLAY "=================================="
+008100     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+008200     OPEN INPUT UserDatabase
+008300     OPEN OUTPUT PurgedDatabase
+008400     .
+008500 1000-INITIALIZE-EXIT.
+008600     EXIT.
+008700
+008800 2000-COPY-ACTIVE-USERS.
+008900     READ UserDatabase NEXT RECORD
+009000         AT END SET EndOfUserDb TO TRUE
+009100     END-READ
+009200     PERFORM UNTIL EndOfUserDb
+009300         EVALUATE TRUE
+009350             WHEN UserId = WS-Trailer-Id
+009400                 CONTINUE
+009500             WHEN AccountIsInactive
+009600                 ADD 1 TO WS-Dropped-Count
+009700             WHEN OTHER
+009800                 MOVE UserId TO PurgedId
+009900                 MOVE UserNames TO PurgedNames
+010000                 MOVE UserPassword TO PurgedPassword
+010100                 MOVE CountryCode TO PurgedCountryCode
+010200                 MOVE AccountStatus TO PurgedAccountStatus
+010300                 WRITE PurgedRecord
+010400                 ADD 1 TO WS-Kept-Count
+010500         END-EVALUATE
+010600         READ UserDatabase NEXT RECORD
+010700             AT END SET EndOfUserDb TO TRUE
+010800         END-READ
+010900     END-PERFORM
+011000     .
+011100 2000-COPY-ACTIVE-USERS-EXIT.
+011200     EXIT.
+011300
+011400 2500-WRITE-NEW-TRAILER.
+011500     MOVE WS-Trailer-Id TO PT-UserId
+011600     MOVE SPACES TO PT-Filler-1
+011700     MOVE WS-Kept-Count TO PT-Record-Count
+011800     MOVE WS-Run-Date TO PT-Run-Date
+011900     WRITE PurgedTrailer
+012000     CLOSE UserDatabase
+012100     CLOSE PurgedDatabase
+012200     .
+012300 2500-WRITE-NEW-TRAILER-EXIT.
+012400     EXIT.
+012500
+012600 3000-REPLACE-USER-DATABASE.
+012610     CALL "CBL_RENAME_FILE" USING "USERS.DATA", "USERS.OLD"
+012620         RETURNING WS-Rename-Status
+012630     IF WS-Rename-Status NOT = ZERO
+012640         DISPLAY "COULD NOT MOVE USERS.DATA ASIDE - "
+012650             "PURGE ABANDONED, ORIGINAL FILE LEFT IN PLACE."
+012660     ELSE
+012670         CALL "CBL_RENAME_FILE" USING "USERS.NEW", "USERS.DATA"
+012680             RETURNING WS-Rename-Status
+012690         IF WS-Rename-Status NOT = ZERO
+012700             DISPLAY "COULD NOT SWAP IN USERS.NEW - RESTORING "
+012710                 "ORIGINAL USERS.DATA."
+012720             CALL "CBL_RENAME_FILE" USING "USERS.OLD",
+012725                 "USERS.DATA"
+012730                 RETURNING WS-Rename-Status
+012731             IF WS-Rename-Status NOT = ZERO
+012732                 DISPLAY "COULD NOT RESTORE USERS.DATA FROM "
+012733                     "USERS.OLD - ORIGINAL FILE IS STILL NAMED "
+012734                     "USERS.OLD, RENAME IT BACK BY HAND."
+012735             END-IF
+012740         ELSE
+012750             CALL "CBL_DELETE_FILE" USING "USERS.OLD"
+012760                 RETURNING WS-Rename-Status
+012770         END-IF
+012780     END-IF
+012790     .
+013000 3000-REPLACE-USER-DATABASE-EXIT.
+013100     EXIT.
