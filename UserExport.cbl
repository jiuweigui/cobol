@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UserExport.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* Reads USERS.DATA and writes a comma-delimited extract that
+000900* can be opened directly in a spreadsheet or loaded into the
+001000* BI tools. Salt/Hash are left out of the extract on purpose -
+001100* there is no business reason to ship password material offsite.
+001200*--------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*--------------------------------------------------------------
+001500* DATE       INIT DESCRIPTION
+001600* ---------- ---- -------------------------------------------
+001700* 2026-08-09 JWG  Original version.
+001750* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+001760*                 startup instead of starting cold.
+001770* 2026-08-09 JWG  PERFORM 1000-INITIALIZE now runs THRU its EXIT
+001780*                 paragraph instead of leaving that EXIT orphaned.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT UserDatabase ASSIGN TO "USERS.DATA"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS UserId
+002600         FILE STATUS IS WS-File-Status.
+002700     SELECT CsvFile ASSIGN TO "USERS.CSV"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  UserDatabase.
+003300     COPY "USERREC.CPY".
+003400
+003500 FD  CsvFile.
+003600 01  CsvRecord               PIC X(100).
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-File-Status          PIC XX.
+004000 01  WS-Trailer-Id           PIC 9(05) VALUE 99999.
+004100 01  WS-Export-Count         PIC 9(09) COMP VALUE 0.
+004200 01  WS-Csv-Line.
+004300     02  WS-Csv-UserId       PIC 9(05).
+004400     02  FILLER              PIC X VALUE ",".
+004500     02  WS-Csv-UserName     PIC X(05).
+004600     02  FILLER              PIC X VALUE ",".
+004700     02  WS-Csv-RealName     PIC X(10).
+004800     02  FILLER              PIC X VALUE ",".
+004900     02  WS-Csv-Email        PIC X(30).
+005000     02  FILLER              PIC X VALUE ",".
+005100     02  WS-Csv-LastLogin    PIC 9(08).
+005200     02  FILLER              PIC X VALUE ",".
+005300     02  WS-Csv-CountryCode  PIC XX.
+005400     02  FILLER              PIC X VALUE ",".
+005500     02  WS-Csv-Status       PIC X.
+005550 01  WS-Program-Name         PIC X(20) VALUE "USEREXPORT".
+005600
+005700 PROCEDURE DIVISION.
+005800
+005900 0000-MAINLINE.
+005950     CALL "PreDefMsg" USING WS-Program-Name
+006000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006100     PERFORM 2000-EXPORT-USERS THRU 2000-EXPORT-USERS-EXIT
+006200     DISPLAY "ACCOUNTS EXPORTED: " WS-Export-Count
+006300     STOP RUN.
+006400
+006500 1000-INITIALIZE.
+006600     DISPLAY "USERS.DATA CSV EXPORT"
+006700     DISPLAY "======================"
+006800     OPEN INPUT UserDatabase
+006900     OPEN OUTPUT CsvFile
+007000     MOVE "UserId,UserName,RealName,Email,LastLoginDate,"
+007100         TO CsvRecord
+007200     STRING CsvRecord DELIMITED BY SPACE
+007300         "CountryCode,AccountStatus" DELIMITED BY SIZE
+007400         INTO CsvRecord
+007410     END-STRING
+007500     WRITE CsvRecord
+007600     .
+007700 1000-INITIALIZE-EXIT.
+007800     EXIT.
+007900
+008000 2000-EXPORT-USERS.
+008100     READ UserDatabase NEXT RECORD
+008200         AT END SET EndOfUserDb TO TRUE
+008300     END-READ
+008400     PERFORM UNTIL EndOfUserDb
+008500         IF UserId NOT = WS-Trailer-Id
+008600             PERFORM 2100-WRITE-CSV-LINE
+008700                 THRU 2100-WRITE-CSV-LINE-EXIT
+008800             ADD 1 TO WS-Export-Count
+008900         END-IF
+009000         READ UserDatabase NEXT RECORD
+009100             AT END SET EndOfUserDb TO TRUE
+009200         END-READ
+009300     END-PERFORM
+009400     CLOSE UserDatabase
+009500     CLOSE CsvFile
+009600     .
+009700 2000-EXPORT-USERS-EXIT.
+009800     EXIT.
+009900
+010000 2100-WRITE-CSV-LINE.
+010100     MOVE UserId        TO WS-Csv-UserId
+010200     MOVE UserName       TO WS-Csv-UserName
+010300     MOVE RealName       TO WS-Csv-RealName
+010400     MOVE Email          TO WS-Csv-Email
+010500     MOVE LastLoginDate  TO WS-Csv-LastLogin
+010600     MOVE CountryCode    TO WS-Csv-CountryCode
+010700     MOVE AccountStatus  TO WS-Csv-Status
+010800     MOVE WS-Csv-Line    TO CsvRecord
+010900     WRITE CsvRecord
+011000     .
+011100 2100-WRITE-CSV-LINE-EXIT.
+011200     EXIT.
