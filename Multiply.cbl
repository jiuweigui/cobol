@@ -1,47 +1,236 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. Multip.
-	AUTHOR. jiuweigui.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 Number1 PIC 99.
-	01 Number2 PIC 99.
-	01 Number3 PIC 99.
-	01 Number4 PIC 99.
-	01 Result1  PIC 99999.
-	01 Result1F PIC Z(10).Z(2).
-	01 Result2 PIC 99999.
-	01 Result2F PIC Z(10).Z(2).
-	01 Total PIC 999999999.
-	01 Formatted PIC Z(10).Z(2).
-	
-	PROCEDURE DIVISION.
-	
-	Calc1.
-		DISPLAY "Enter the first number: ".
-		ACCEPT Number1.
-		DISPLAY "Enter the second number: ".
-		ACCEPT Number2.
-		MULTIPLY Number1 BY Number2 GIVING Result1.
-		DISPLAY "Displaying first result!".
-		MOVE Result1 to Result1F.
-		DISPLAY Result1F.
-		
-	Calc2.
-		DISPLAY "Enter the third number: ".
-		ACCEPT Number3.
-		DISPLAY "Enter the fourth number: ".
-		ACCEPT Number4.
-		MULTIPLY Number3 BY Number4 GIVING Result2.
-		DISPLAY "Displaying second result!".
-		MOVE Result2 TO Result2F.
-		DISPLAY Result2F.
-		ADD Result1,Result2 TO Total.
-		MOVE Total TO Formatted.
-		DISPLAY "Entered values:".
-		DISPLAY "---------------".
-		DISPLAY "First result: ", Result1F.
-		DISPLAY "Second result: ", Result2F.
-		DISPLAY "Results added together: ", Formatted.
-
-	STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Multip.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -------------------------------------------
+001200* 2026-08-09 JWG  Calc1/Calc2 replaced with a single loop over
+001300*                 however many pairs are on hand, driven by a
+001400*                 transaction file (MULTTRAN.DAT) instead of
+001500*                 ACCEPT, so this can run unattended overnight.
+001600* 2026-08-09 JWG  Number1/Number2 are validated numeric before
+001700*                 the MULTIPLY; a bad transaction is rejected
+001800*                 and logged instead of blowing up the run.
+001900* 2026-08-09 JWG  Added ON SIZE ERROR to the MULTIPLY and the
+002000*                 running-total ADD so an overflow is flagged
+002100*                 instead of silently truncating.
+002200* 2026-08-09 JWG  Added MULTAUDT.LOG (per-transaction audit log)
+002300*                 and MULTRPT.TXT (run summary report: run date,
+002400*                 calculation count, grand total) so a run can
+002500*                 be traced and filed for month-end reconciling.
+002550* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002560*                 startup instead of starting cold.
+002570* 2026-08-09 JWG  TransactionFile and AuditFile now carry a FILE
+002580*                 STATUS; a missing MULTTRAN.DAT no longer abends
+002590*                 the run (it just completes with nothing to
+002595*                 process), and MULTAUDT.LOG is OPENed EXTEND so
+002596*                 the audit trail accumulates across runs instead
+002597*                 of being wiped out every night.
+002598* 2026-08-09 JWG  PERFORM 1000-INITIALIZE now runs THRU its EXIT
+002599*                 paragraph instead of leaving that EXIT orphaned.
+002600*--------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TransactionFile ASSIGN TO "MULTTRAN.DAT"
+003050         ORGANIZATION IS LINE SEQUENTIAL
+003060         FILE STATUS IS WS-Tran-Status.
+003200     SELECT AuditFile ASSIGN TO "MULTAUDT.LOG"
+003250         ORGANIZATION IS LINE SEQUENTIAL
+003260         FILE STATUS IS WS-Audit-Status.
+003400     SELECT ReportFile ASSIGN TO "MULTRPT.TXT"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  TransactionFile.
+004000 01  TransactionRecord.
+004100     02  TR-Number1          PIC X(02).
+004200     02  TR-Number2          PIC X(02).
+004300
+004400 FD  AuditFile.
+004500 01  AuditRecord             PIC X(80).
+004600
+004700 FD  ReportFile.
+004800 01  ReportRecord            PIC X(80).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-Eof-Switch           PIC X VALUE "N".
+005200     88  WS-End-Of-Tran          VALUE "Y".
+005300 01  WS-Number1              PIC 99.
+005400 01  WS-Number2              PIC 99.
+005500 01  WS-Result               PIC 99999.
+005600 01  WS-ResultF              PIC Z(4)9.
+005700 01  WS-Total                PIC 999999999 VALUE 0.
+005800 01  WS-TotalF               PIC Z(8)9.
+005900 01  WS-Calc-Count           PIC 9(05) COMP VALUE 0.
+006000 01  WS-Calc-Count-Disp      PIC ZZZZ9.
+006100 01  WS-Error-Count          PIC 9(05) COMP VALUE 0.
+006200 01  WS-Error-Count-Disp     PIC ZZZZ9.
+006300 01  WS-Entry-Ok             PIC X.
+006400     88  WS-Entry-Is-Valid       VALUE "Y".
+006500     88  WS-Entry-Is-Invalid     VALUE "N".
+006600 01  WS-Size-Error           PIC X VALUE "N".
+006700     88  WS-Had-Size-Error       VALUE "Y".
+006800 01  WS-Run-Date             PIC 9(08).
+006900 01  WS-Run-Time             PIC 9(08).
+006920 01  WS-Tran-Status          PIC XX.
+006930     88  WS-Tran-Not-Found       VALUE "35".
+006940 01  WS-Audit-Status         PIC XX.
+006945     88  WS-Audit-Not-Found      VALUE "35".
+006950 01  WS-Program-Name         PIC X(20) VALUE "MULTIP".
+007000
+007100 PROCEDURE DIVISION.
+007200
+007300 0000-MAINLINE.
+007350     CALL "PreDefMsg" USING WS-Program-Name
+007400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007500     PERFORM 2000-PROCESS-TRANSACTIONS
+007600         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+007700     PERFORM 3000-WRITE-SUMMARY-REPORT
+007800         THRU 3000-WRITE-SUMMARY-REPORT-EXIT
+007900     STOP RUN.
+008000
+008100 1000-INITIALIZE.
+008200     DISPLAY "MULTIP - BATCH MULTIPLICATION RUN"
+008300     DISPLAY "=================================="
+008400     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+008500     ACCEPT WS-Run-Time FROM TIME
+008600     .
+008700 1000-INITIALIZE-EXIT.
+008800     EXIT.
+008900
+009000 2000-PROCESS-TRANSACTIONS.
+009100     OPEN INPUT TransactionFile
+009150     IF WS-Tran-Not-Found
+009160         DISPLAY "MULTTRAN.DAT NOT FOUND - NOTHING TO PROCESS "
+009170             "THIS RUN."
+009180     ELSE
+009190         OPEN EXTEND AuditFile
+009195         IF WS-Audit-Not-Found
+009196             OPEN OUTPUT AuditFile
+009197         END-IF
+009300         MOVE SPACES TO AuditRecord
+009400         STRING "MULTIP AUDIT LOG - RUN " WS-Run-Date " "
+009500             WS-Run-Time DELIMITED BY SIZE INTO AuditRecord
+009600         WRITE AuditRecord
+009700         READ TransactionFile
+009800             AT END SET WS-End-Of-Tran TO TRUE
+009900         END-READ
+010000         PERFORM UNTIL WS-End-Of-Tran
+010100             PERFORM 2100-VALIDATE-TRANSACTION
+010200                 THRU 2100-VALIDATE-TRANSACTION-EXIT
+010300             IF WS-Entry-Is-Valid
+010400                 PERFORM 2200-CALCULATE-PAIR
+010500                     THRU 2200-CALCULATE-PAIR-EXIT
+010600             ELSE
+010700                 PERFORM 2300-LOG-INVALID-ENTRY
+010800                     THRU 2300-LOG-INVALID-ENTRY-EXIT
+010900             END-IF
+011000             READ TransactionFile
+011100                 AT END SET WS-End-Of-Tran TO TRUE
+011200             END-READ
+011300         END-PERFORM
+011400         CLOSE TransactionFile
+011500         CLOSE AuditFile
+011550     END-IF
+011600     .
+011700 2000-PROCESS-TRANSACTIONS-EXIT.
+011800     EXIT.
+011900
+012000 2100-VALIDATE-TRANSACTION.
+012100     SET WS-Entry-Is-Valid TO TRUE
+012200     IF TR-Number1 IS NOT NUMERIC OR TR-Number2 IS NOT NUMERIC
+012300         SET WS-Entry-Is-Invalid TO TRUE
+012400     ELSE
+012500         MOVE TR-Number1 TO WS-Number1
+012600         MOVE TR-Number2 TO WS-Number2
+012700     END-IF
+012800     .
+012900 2100-VALIDATE-TRANSACTION-EXIT.
+013000     EXIT.
+013100
+013200 2200-CALCULATE-PAIR.
+013300     MOVE "N" TO WS-Size-Error
+013400     MULTIPLY WS-Number1 BY WS-Number2 GIVING WS-Result
+013500         ON SIZE ERROR
+013600             MOVE "Y" TO WS-Size-Error
+013700     END-MULTIPLY
+013800     IF WS-Had-Size-Error
+013900         DISPLAY "Result overflow for " TR-Number1 " x "
+014000             TR-Number2 " - calculation skipped."
+014100         PERFORM 2300-LOG-INVALID-ENTRY
+014200             THRU 2300-LOG-INVALID-ENTRY-EXIT
+014300     ELSE
+014400         ADD WS-Result TO WS-Total
+014500             ON SIZE ERROR
+014600                 DISPLAY "Grand total overflow - this entry's "
+014700                     "result was not added to Total."
+014800         END-ADD
+014900         ADD 1 TO WS-Calc-Count
+015000         MOVE WS-Result TO WS-ResultF
+015100         PERFORM 2400-WRITE-AUDIT-LINE
+015200             THRU 2400-WRITE-AUDIT-LINE-EXIT
+015300     END-IF
+015400     .
+015500 2200-CALCULATE-PAIR-EXIT.
+015600     EXIT.
+015700
+015800 2300-LOG-INVALID-ENTRY.
+015900     ADD 1 TO WS-Error-Count
+016000     MOVE SPACES TO AuditRecord
+016100     STRING "REJECTED  " TR-Number1 " " TR-Number2
+016200         " - invalid numeric entry" DELIMITED BY SIZE
+016300         INTO AuditRecord
+016400     WRITE AuditRecord
+016500     .
+016600 2300-LOG-INVALID-ENTRY-EXIT.
+016700     EXIT.
+016800
+016900 2400-WRITE-AUDIT-LINE.
+017000     MOVE SPACES TO AuditRecord
+017100     STRING "OK        " TR-Number1 " " TR-Number2 " = "
+017200         WS-ResultF DELIMITED BY SIZE INTO AuditRecord
+017300     WRITE AuditRecord
+017400     .
+017500 2400-WRITE-AUDIT-LINE-EXIT.
+017600     EXIT.
+017700
+017800 3000-WRITE-SUMMARY-REPORT.
+017900     MOVE WS-Total TO WS-TotalF
+018000     MOVE WS-Calc-Count TO WS-Calc-Count-Disp
+018100     MOVE WS-Error-Count TO WS-Error-Count-Disp
+018200     OPEN OUTPUT ReportFile
+018300     MOVE SPACES TO ReportRecord
+018400     STRING "MULTIP SUMMARY REPORT" DELIMITED BY SIZE
+018500         INTO ReportRecord
+018600     WRITE ReportRecord
+018700     MOVE SPACES TO ReportRecord
+018800     STRING "RUN DATE: " WS-Run-Date DELIMITED BY SIZE
+018900         INTO ReportRecord
+019000     WRITE ReportRecord
+019100     MOVE SPACES TO ReportRecord
+019200     STRING "CALCULATIONS PERFORMED: " WS-Calc-Count-Disp
+019300         DELIMITED BY SIZE INTO ReportRecord
+019400     WRITE ReportRecord
+019500     MOVE SPACES TO ReportRecord
+019600     STRING "ENTRIES REJECTED: " WS-Error-Count-Disp
+019700         DELIMITED BY SIZE INTO ReportRecord
+019800     WRITE ReportRecord
+019900     MOVE SPACES TO ReportRecord
+020000     STRING "GRAND TOTAL: " WS-TotalF DELIMITED BY SIZE
+020100         INTO ReportRecord
+020200     WRITE ReportRecord
+020300     CLOSE ReportFile
+020400     DISPLAY "RUN DATE: " WS-Run-Date
+020500     DISPLAY "CALCULATIONS PERFORMED: " WS-Calc-Count-Disp
+020600     DISPLAY "ENTRIES REJECTED: " WS-Error-Count-Disp
+020700     DISPLAY "GRAND TOTAL: " WS-TotalF
+020800     .
+020900 3000-WRITE-SUMMARY-REPORT-EXIT.
+021000     EXIT.
