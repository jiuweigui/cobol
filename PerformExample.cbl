@@ -1,44 +1,243 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. PerformExample.
-	AUTHOR. jiuweigui.
-      * Example of jumping around using Perform
-	
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 UserInitials PIC x(10).
-	01 A PIC 999 VALUE 30.
-	01 B PIC 999 VALUE 20.
-	01 Result PIC 999999.
-	01 Formatted PIC Z(10).Z(2).
-	
-	PROCEDURE DIVISION.
-	
-	FirstStage.
-	DISPLAY "------------------".
-	DISPLAY "This is the first stage of the program.".
-	DISPLAY "...and next we're at???".
-	DISPLAY "------------------".
-	PERFORM ThirdStage.
-	DISPLAY "------------------".
-	DISPLAY "Previous one was Third Stage and now we're at 1st.".
-	DISPLAY "Alas we've ran out lines..".
-	DISPLAY "------------------".
-	STOP RUN.
-
-	SecondStage.
-	DISPLAY "You have reached Second Stage.".
-	DISPLAY "Please enter your initials:".
-	ACCEPT UserInitials
-	DISPLAY "Hello ", UserInitials.
-	DISPLAY "I wonder what's the next destination...".
-
-	ThirdStage.
-	DISPLAY "You've reached the third stage (instead of second).".
-	DISPLAY "Here we like maths.".
-	MULTIPLY A BY B GIVING Result.
-	MOVE Result TO Formatted.
-	DISPLAY "We multiplied 30 with 20 and got ", Formatted.
-	DISPLAY "Next we'll jump to the Second Stage..".
-	DISPLAY "--------------------------".
-	PERFORM SecondStage.
-	
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PerformExample.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -------------------------------------------
+001200* 2026-08-09 JWG  The hardcoded First->Third->Second jump is now
+001300*                 operator-selectable from a menu instead of a
+001400*                 single fixed sequence.
+001500* 2026-08-09 JWG  Every completed stage is logged to
+001600*                 PERFSTAGE.LOG with a timestamp.
+001700* 2026-08-09 JWG  ThirdStage now writes a restart marker after
+001800*                 its MULTIPLY; the next run detects it and
+001900*                 offers to resume directly at SecondStage
+002000*                 instead of redoing completed stages. Cleared
+002100*                 once SecondStage finishes.
+002200* 2026-08-09 JWG  UserInitials captured in SecondStage are now
+002300*                 written to PERFSIGN.LOG with date/time.
+002400* 2026-08-09 JWG  ThirdStage's multiply operands are now
+002500*                 operator-entered instead of the compiled-in
+002600*                 A VALUE 30 / B VALUE 20.
+002650* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002660*                 startup instead of starting cold.
+002670* 2026-08-09 JWG  PERFORM 1000-INITIALIZE now runs THRU its EXIT
+002680*                 paragraph like every other PERFORM in this
+002690*                 program, instead of leaving that EXIT orphaned.
+002692* 2026-08-09 JWG  1500-CHECK-RESTART now always asks the resume
+002694*                 question, instead of only asking it when a
+002696*                 restart marker happens to be present - a SYSIN
+002698*                 stream driving this program needs a fixed number
+002699*                 of cards every run, not one that depends on
+002699*                 whether last night's run left a marker behind.
+002700*--------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT StageLogFile ASSIGN TO "PERFSTAGE.LOG"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-Stage-Log-Status.
+003400     SELECT SignOffFile ASSIGN TO "PERFSIGN.LOG"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-Signoff-Status.
+003700     SELECT RestartFile ASSIGN TO "PERFRSRT.DAT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-Restart-Status.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  StageLogFile.
+004400 01  StageLogRecord          PIC X(80).
+004500
+004600 FD  SignOffFile.
+004700 01  SignOffRecord           PIC X(80).
+004800
+004900 FD  RestartFile.
+005000 01  RestartRecord           PIC X(20).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 01  UserInitials            PIC X(10).
+005400 01  WS-A                    PIC 999.
+005500 01  WS-B                    PIC 999.
+005600 01  Result                  PIC 999999.
+005700 01  Formatted               PIC Z(10).Z(2).
+005800 01  WS-Menu-Choice          PIC 9.
+005900 01  WS-Run-Date             PIC 9(08).
+006000 01  WS-Run-Time             PIC 9(08).
+006100 01  WS-Stage-Name           PIC X(12).
+006200 01  WS-Stage-Log-Status     PIC XX.
+006300     88  WS-Stage-Log-Not-Found  VALUE "35".
+006400 01  WS-Signoff-Status       PIC XX.
+006500     88  WS-Signoff-Not-Found    VALUE "35".
+006600 01  WS-Restart-Status       PIC XX.
+006700     88  WS-No-Restart-File      VALUE "35".
+006800 01  WS-Resume-Flag          PIC X VALUE "N".
+006900     88  WS-Resume-At-Second     VALUE "Y".
+007000 01  WS-Resume-Choice        PIC X.
+007100     88  WS-Resume-Confirmed     VALUE "Y" "y".
+007150 01  WS-Program-Name         PIC X(20) VALUE "PERFORMEXAMPLE".
+007200
+007300 PROCEDURE DIVISION.
+007400
+007500 0000-MAINLINE.
+007550     CALL "PreDefMsg" USING WS-Program-Name
+007600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007700     PERFORM 1500-CHECK-RESTART THRU 1500-CHECK-RESTART-EXIT
+007800     IF WS-Resume-At-Second
+007900         PERFORM 4000-SECOND-STAGE THRU 4000-SECOND-STAGE-EXIT
+008000     ELSE
+008100         PERFORM 2000-SHOW-MENU THRU 2000-SHOW-MENU-EXIT
+008200     END-IF
+008300     DISPLAY "------------------"
+008400     DISPLAY "PerformExample complete."
+008500     DISPLAY "------------------"
+008600     STOP RUN.
+008700
+008800 1000-INITIALIZE.
+008900     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+009000     ACCEPT WS-Run-Time FROM TIME
+009100     .
+009200 1000-INITIALIZE-EXIT.
+009300     EXIT.
+009400
+009500 1500-CHECK-RESTART.
+009600     OPEN INPUT RestartFile
+009650     DISPLAY "Resume directly at SecondStage if a prior run left "
+009660         "off there (Y/N)? "
+009670     ACCEPT WS-Resume-Choice
+009700     IF NOT WS-No-Restart-File
+009800         READ RestartFile
+009900         CLOSE RestartFile
+010300         IF WS-Resume-Confirmed
+010400             SET WS-Resume-At-Second TO TRUE
+010500         END-IF
+010600     END-IF
+010700     .
+010800 1500-CHECK-RESTART-EXIT.
+010900     EXIT.
+011000
+011100 2000-SHOW-MENU.
+011200     DISPLAY "===================================="
+011300     DISPLAY "PERFORMEXAMPLE - SELECT STAGE TO RUN"
+011400     DISPLAY "  1. FirstStage"
+011500     DISPLAY "  2. SecondStage"
+011600     DISPLAY "  3. ThirdStage"
+011700     DISPLAY "  4. Run all stages (First, Third, Second)"
+011800     DISPLAY "===================================="
+011900     DISPLAY "Enter choice: "
+012000     ACCEPT WS-Menu-Choice
+012100     EVALUATE WS-Menu-Choice
+012200         WHEN 1
+012300             PERFORM 3000-FIRST-STAGE THRU 3000-FIRST-STAGE-EXIT
+012400         WHEN 2
+012500             PERFORM 4000-SECOND-STAGE THRU 4000-SECOND-STAGE-EXIT
+012600         WHEN 3
+012700             PERFORM 5000-THIRD-STAGE THRU 5000-THIRD-STAGE-EXIT
+012800         WHEN 4
+012900             PERFORM 3000-FIRST-STAGE THRU 3000-FIRST-STAGE-EXIT
+013000             PERFORM 5000-THIRD-STAGE THRU 5000-THIRD-STAGE-EXIT
+013100             PERFORM 4000-SECOND-STAGE THRU 4000-SECOND-STAGE-EXIT
+013200         WHEN OTHER
+013300             DISPLAY "Invalid choice - no stage run."
+013400     END-EVALUATE
+013500     .
+013600 2000-SHOW-MENU-EXIT.
+013700     EXIT.
+013800
+013900 3000-FIRST-STAGE.
+014000     DISPLAY "------------------"
+014100     DISPLAY "This is the first stage of the program."
+014200     DISPLAY "------------------"
+014300     MOVE "FIRSTSTAGE" TO WS-Stage-Name
+014400     PERFORM 6000-LOG-STAGE-COMPLETE
+014500         THRU 6000-LOG-STAGE-COMPLETE-EXIT
+014600     .
+014700 3000-FIRST-STAGE-EXIT.
+014800     EXIT.
+014900
+015000 4000-SECOND-STAGE.
+015100     DISPLAY "You have reached Second Stage."
+015200     DISPLAY "Please enter your initials: "
+015300     ACCEPT UserInitials
+015400     DISPLAY "Hello ", UserInitials
+015500     PERFORM 8000-WRITE-SIGNOFF THRU 8000-WRITE-SIGNOFF-EXIT
+015600     MOVE "SECONDSTAGE" TO WS-Stage-Name
+015700     PERFORM 6000-LOG-STAGE-COMPLETE
+015800         THRU 6000-LOG-STAGE-COMPLETE-EXIT
+015900     PERFORM 7500-CLEAR-RESTART-MARK
+016000         THRU 7500-CLEAR-RESTART-MARK-EXIT
+016100     .
+016200 4000-SECOND-STAGE-EXIT.
+016300     EXIT.
+016400
+016500 5000-THIRD-STAGE.
+016600     DISPLAY "You've reached the third stage."
+016700     DISPLAY "Here we like maths."
+016800     DISPLAY "Enter the first number to multiply: "
+016900     ACCEPT WS-A
+017000     DISPLAY "Enter the second number to multiply: "
+017100     ACCEPT WS-B
+017200     MULTIPLY WS-A BY WS-B GIVING Result
+017300         ON SIZE ERROR
+017400             DISPLAY "Multiply overflow - result is not valid."
+017500     END-MULTIPLY
+017600     MOVE Result TO Formatted
+017700     DISPLAY "We multiplied ", WS-A, " with ", WS-B,
+017800         " and got ", Formatted
+017900     MOVE "THIRDSTAGE" TO WS-Stage-Name
+018000     PERFORM 6000-LOG-STAGE-COMPLETE
+018100         THRU 6000-LOG-STAGE-COMPLETE-EXIT
+018200     PERFORM 7000-WRITE-RESTART-MARK
+018300         THRU 7000-WRITE-RESTART-MARK-EXIT
+018400     .
+018500 5000-THIRD-STAGE-EXIT.
+018600     EXIT.
+018700
+018800 6000-LOG-STAGE-COMPLETE.
+018900     ACCEPT WS-Run-Time FROM TIME
+019000     OPEN EXTEND StageLogFile
+019100     IF WS-Stage-Log-Not-Found
+019200         OPEN OUTPUT StageLogFile
+019300     END-IF
+019400     MOVE SPACES TO StageLogRecord
+019500     STRING WS-Stage-Name " COMPLETED " WS-Run-Date " "
+019600         WS-Run-Time DELIMITED BY SIZE INTO StageLogRecord
+019700     WRITE StageLogRecord
+019800     CLOSE StageLogFile
+019900     .
+020000 6000-LOG-STAGE-COMPLETE-EXIT.
+020100     EXIT.
+020200
+020300 7000-WRITE-RESTART-MARK.
+020400     OPEN OUTPUT RestartFile
+020500     MOVE "THIRDSTAGE-DONE" TO RestartRecord
+020600     WRITE RestartRecord
+020700     CLOSE RestartFile
+020800     .
+020900 7000-WRITE-RESTART-MARK-EXIT.
+021000     EXIT.
+021100
+021200 7500-CLEAR-RESTART-MARK.
+021300     CALL "CBL_DELETE_FILE" USING "PERFRSRT.DAT"
+021400     .
+021500 7500-CLEAR-RESTART-MARK-EXIT.
+021600     EXIT.
+021700
+021800 8000-WRITE-SIGNOFF.
+021900     OPEN EXTEND SignOffFile
+022000     IF WS-Signoff-Not-Found
+022100         OPEN OUTPUT SignOffFile
+022200     END-IF
+022300     MOVE SPACES TO SignOffRecord
+022400     STRING UserInitials " SIGNED OFF " WS-Run-Date " "
+022500         WS-Run-Time DELIMITED BY SIZE INTO SignOffRecord
+022600     WRITE SignOffRecord
+022700     CLOSE SignOffFile
+022800     .
+022900 8000-WRITE-SIGNOFF-EXIT.
+023000     EXIT.
