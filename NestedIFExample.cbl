@@ -1,30 +1,180 @@
-	IDENTIFICATION DIVISION.
-	AUTHOR. jiuweigui.
-	PROGRAM-ID. Nested-IFs.
-      * Example using Nested IFs
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 A PIC 99.
-	01 B PIC 99.
-	01 RESULT PIC 9999. 
-	01 FORMATTED PIC Z(9).
-
-	PROCEDURE DIVISION.
-	
-	DISPLAY "Enter the first value: ".
-	ACCEPT A.
-	DISPLAY "You entered ", A " as a value.".
-	DISPLAY "Please enter the second value: ".
-	ACCEPT B.
-	DISPLAY "You entered ", B " as a second value.".
-	
-	COMPUTE RESULT = A + B.
-	IF (A < 10) AND (B > 10) THEN
-		IF RESULT > 50 THEN
-			DISPLAY "Result is bigger than 50."
-		ELSE
-			MOVE RESULT TO FORMATTED
-			DISPLAY FORMATTED
-		END-IF
-
-	STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Nested-IFs.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* Example using Nested IFs
+000900*--------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*--------------------------------------------------------------
+001200* DATE       INIT DESCRIPTION
+001300* ---------- ---- -------------------------------------------
+001400* 2026-08-09 JWG  The outer IF now has an ELSE so a pair that
+001500*                 fails the A<10/B>10 rule gets a message
+001600*                 instead of a blank screen.
+001700* 2026-08-09 JWG  The RESULT>50 cutoff is now two
+001800*                 operator-entered thresholds and RESULT is
+001900*                 classified LOW/MEDIUM/HIGH against them, with
+002000*                 the classification written to an output
+002100*                 record, instead of a single high/low split.
+002200* 2026-08-09 JWG  Added a batch mode that classifies A/B pairs
+002300*                 read from NESTPAIR.DAT and prints a summary
+002400*                 count per classification band.
+002450* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002460*                 startup instead of starting cold.
+002470* 2026-08-09 JWG  PairFile now carries a FILE STATUS; a missing
+002480*                 NESTPAIR.DAT is reported and batch mode exits
+002490*                 cleanly instead of abending.
+002500*--------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT PairFile ASSIGN TO "NESTPAIR.DAT"
+002950         ORGANIZATION IS LINE SEQUENTIAL
+002960         FILE STATUS IS WS-Pair-Status.
+003100     SELECT ClassFile ASSIGN TO "NESTCLAS.DAT"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  PairFile.
+003700 01  PairRecord.
+003800     02  PF-A                PIC 99.
+003900     02  PF-B                PIC 99.
+004000
+004100 FD  ClassFile.
+004200 01  ClassRecord             PIC X(60).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  A                       PIC 99.
+004600 01  B                       PIC 99.
+004700 01  RESULT                  PIC 9999.
+004800 01  FORMATTED                PIC Z(9).
+004900 01  WS-Mode-Choice          PIC 9.
+005000 01  WS-Medium-Threshold     PIC 9999 VALUE 50.
+005100 01  WS-High-Threshold       PIC 9999 VALUE 100.
+005200 01  WS-Class-Code           PIC X(6).
+005300 01  WS-Low-Count            PIC 9(05) COMP VALUE 0.
+005400 01  WS-Medium-Count         PIC 9(05) COMP VALUE 0.
+005500 01  WS-High-Count           PIC 9(05) COMP VALUE 0.
+005600 01  WS-Not-Eligible-Count   PIC 9(05) COMP VALUE 0.
+005700 01  WS-Eof-Switch           PIC X VALUE "N".
+005800     88  WS-End-Of-Pairs         VALUE "Y".
+005820 01  WS-Pair-Status          PIC XX.
+005830     88  WS-Pair-Not-Found       VALUE "35".
+005850 01  WS-Program-Name         PIC X(20) VALUE "NESTED-IFS".
+005900
+006000 PROCEDURE DIVISION.
+006100
+006200 0000-MAINLINE.
+006250     CALL "PreDefMsg" USING WS-Program-Name
+006300     PERFORM 1000-GET-THRESHOLDS THRU 1000-GET-THRESHOLDS-EXIT
+006400     DISPLAY "1. Classify a single A/B pair"
+006500     DISPLAY "2. Batch-classify pairs from NESTPAIR.DAT"
+006600     DISPLAY "Enter choice: "
+006700     ACCEPT WS-Mode-Choice
+006800     EVALUATE WS-Mode-Choice
+006900         WHEN 1
+007000             PERFORM 2000-SINGLE-PAIR THRU 2000-SINGLE-PAIR-EXIT
+007100         WHEN 2
+007200             PERFORM 3000-BATCH-PAIRS THRU 3000-BATCH-PAIRS-EXIT
+007300         WHEN OTHER
+007400             DISPLAY "Invalid choice - nothing classified."
+007500     END-EVALUATE
+007600     STOP RUN.
+007700
+007800 1000-GET-THRESHOLDS.
+007900     DISPLAY "Enter the LOW/MEDIUM threshold: "
+008000     ACCEPT WS-Medium-Threshold
+008100     DISPLAY "Enter the MEDIUM/HIGH threshold: "
+008200     ACCEPT WS-High-Threshold
+008300     .
+008400 1000-GET-THRESHOLDS-EXIT.
+008500     EXIT.
+008600
+008700 2000-SINGLE-PAIR.
+008800     DISPLAY "Enter the first value: "
+008900     ACCEPT A
+009000     DISPLAY "You entered ", A, " as a value."
+009100     DISPLAY "Please enter the second value: "
+009200     ACCEPT B
+009300     DISPLAY "You entered ", B, " as a second value."
+009400     OPEN OUTPUT ClassFile
+009500     PERFORM 4000-CLASSIFY-PAIR THRU 4000-CLASSIFY-PAIR-EXIT
+009600     CLOSE ClassFile
+009700     .
+009800 2000-SINGLE-PAIR-EXIT.
+009900     EXIT.
+010000
+010100 3000-BATCH-PAIRS.
+010200     OPEN INPUT PairFile
+010250     IF WS-Pair-Not-Found
+010260         DISPLAY "NESTPAIR.DAT NOT FOUND - BATCH MODE HAS "
+010270             "NOTHING TO CLASSIFY."
+010280     ELSE
+010300         OPEN OUTPUT ClassFile
+010400         READ PairFile
+010500             AT END SET WS-End-Of-Pairs TO TRUE
+010600         END-READ
+010700         PERFORM UNTIL WS-End-Of-Pairs
+010800             MOVE PF-A TO A
+010900             MOVE PF-B TO B
+011000             PERFORM 4000-CLASSIFY-PAIR
+011050                 THRU 4000-CLASSIFY-PAIR-EXIT
+011100             READ PairFile
+011200                 AT END SET WS-End-Of-Pairs TO TRUE
+011300             END-READ
+011400         END-PERFORM
+011500         CLOSE PairFile
+011600         CLOSE ClassFile
+011700         DISPLAY "---------------------------"
+011800         DISPLAY "BATCH CLASSIFICATION SUMMARY"
+011900         DISPLAY "LOW:          ", WS-Low-Count
+012000         DISPLAY "MEDIUM:       ", WS-Medium-Count
+012100         DISPLAY "HIGH:         ", WS-High-Count
+012200         DISPLAY "NOT ELIGIBLE: ", WS-Not-Eligible-Count
+012250     END-IF
+012300     .
+012400 3000-BATCH-PAIRS-EXIT.
+012500     EXIT.
+012600
+012700 4000-CLASSIFY-PAIR.
+012800     COMPUTE RESULT = A + B
+012900     IF (A < 10) AND (B > 10)
+013000         EVALUATE TRUE
+013100             WHEN RESULT <= WS-Medium-Threshold
+013200                 MOVE "LOW" TO WS-Class-Code
+013300                 ADD 1 TO WS-Low-Count
+013400             WHEN RESULT <= WS-High-Threshold
+013500                 MOVE "MEDIUM" TO WS-Class-Code
+013600                 ADD 1 TO WS-Medium-Count
+013700             WHEN OTHER
+013800                 MOVE "HIGH" TO WS-Class-Code
+013900                 ADD 1 TO WS-High-Count
+014000         END-EVALUATE
+014100         MOVE RESULT TO FORMATTED
+014200         DISPLAY "A=", A, " B=", B, " RESULT=", FORMATTED,
+014300             " CLASS=", WS-Class-Code
+014400     ELSE
+014500         MOVE "N/A" TO WS-Class-Code
+014600         ADD 1 TO WS-Not-Eligible-Count
+014700         DISPLAY "A=", A, " B=", B,
+014800             " does not meet the A<10 and B>10 classification "
+014900             "rule."
+015000     END-IF
+015100     PERFORM 4100-WRITE-CLASS-RECORD
+015200         THRU 4100-WRITE-CLASS-RECORD-EXIT
+015300     .
+015400 4000-CLASSIFY-PAIR-EXIT.
+015500     EXIT.
+015600
+015700 4100-WRITE-CLASS-RECORD.
+015800     MOVE SPACES TO ClassRecord
+015900     STRING "A=" A " B=" B " RESULT=" RESULT " CLASS="
+016000         WS-Class-Code DELIMITED BY SIZE INTO ClassRecord
+016100     WRITE ClassRecord
+016200     .
+016300 4100-WRITE-CLASS-RECORD-EXIT.
+016400     EXIT.
