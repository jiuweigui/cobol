@@ -1,12 +1,79 @@
-      * Prints predefined message	
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. PreDefMsg.
-	AUTHOR. jiuweigui.
-
-	DATA DIVISION.	
-	WORKING-STORAGE SECTION.
-	01 PreDefMsg	PIC X(18) VALUE 'Hello again World!'.
-	
-	PROCEDURE DIVISION.
-	DISPLAY PreDefMsg.
-	STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PreDefMsg.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* Prints the shared job banner. Called at startup by every
+000900* program in the suite so each job's output starts with a
+001000* consistent header instead of cold.
+001100*--------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*--------------------------------------------------------------
+001400* DATE       INIT DESCRIPTION
+001500* ---------- ---- -------------------------------------------
+001600* 2026-08-09 JWG  Banner text now read from BANNER.CTL instead
+001700*                 of a hardcoded VALUE, falling back to the
+001800*                 original greeting if the control file is
+001900*                 missing.
+002000* 2026-08-09 JWG  Run date/time added to the banner output.
+002100* 2026-08-09 JWG  Turned from a standalone program into a
+002200*                 CALLed subprogram taking the calling
+002300*                 program's name, so the rest of the suite can
+002400*                 share one banner routine.
+002450* 2026-08-09 JWG  READ BannerFile now guards AT END so an empty
+002460*                 BANNER.CTL leaves the compiled-in default
+002470*                 greeting in place instead of blanking it.
+002500*--------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BannerFile ASSIGN TO "BANNER.CTL"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-Banner-Status.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  BannerFile.
+003600 01  BannerRecord             PIC X(60).
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-Banner-Status         PIC XX.
+004000     88  WS-Banner-Not-Found      VALUE "35".
+004100 01  WS-Banner-Text           PIC X(60)
+004200         VALUE "Hello again World!".
+004300 01  WS-Run-Date              PIC 9(08).
+004400 01  WS-Run-Time              PIC 9(08).
+004500
+004600 LINKAGE SECTION.
+004700 01  LK-Program-Name          PIC X(20).
+004800
+004900 PROCEDURE DIVISION USING LK-Program-Name.
+005000
+005100 0000-MAINLINE.
+005200     PERFORM 1000-LOAD-BANNER-TEXT
+005300         THRU 1000-LOAD-BANNER-TEXT-EXIT
+005400     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+005500     ACCEPT WS-Run-Time FROM TIME
+005600     DISPLAY "===================================="
+005700     DISPLAY FUNCTION TRIM(WS-Banner-Text)
+005800     DISPLAY "PROGRAM: " LK-Program-Name
+005900     DISPLAY "RUN:     " WS-Run-Date " " WS-Run-Time
+006000     DISPLAY "===================================="
+006100     GOBACK.
+006200
+006300 1000-LOAD-BANNER-TEXT.
+006400     OPEN INPUT BannerFile
+006500     IF NOT WS-Banner-Not-Found
+006600         READ BannerFile
+006650             AT END
+006660                 CONTINUE
+006670             NOT AT END
+006680                 MOVE BannerRecord TO WS-Banner-Text
+006690         END-READ
+006800         CLOSE BannerFile
+006900     END-IF
+007000     .
+007100 1000-LOAD-BANNER-TEXT-EXIT.
+007200     EXIT.
