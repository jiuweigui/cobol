@@ -1,23 +1,124 @@
-	IDENTIFICATION DIVISION.
-	AUTHOR. jiuweigui.
-	PROGRAM-ID. Increment.
-      * Program takes a value and increments until greater
-      * and prints those values.	
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 A PIC 99(9).
-	01 I PIC 99(9).
-	01 X PIC Z(9)9.
-	
-	PROCEDURE DIVISION.
-	DISPLAY "This is an example using increment.".
-	DISPLAY "-----------------------------------".
-	DISPLAY "Please enter a value:".	
-	ACCEPT A.
-	MOVE 0 TO I.
-	PERFORM UNTIL I GREATER THAN A
-		COMPUTE X = I + 1
-		DISPLAY X
-		ADD 1 TO I
-	END-PERFORM.
-	STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Increment.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* Program takes a value and increments until greater, printing
+000900* and saving each value generated.
+001000*--------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*--------------------------------------------------------------
+001300* DATE       INIT DESCRIPTION
+001400* ---------- ---- -------------------------------------------
+001500* 2026-08-09 JWG  Added an operator-entered STEP-BY so the
+001600*                 sequence can count by intervals other than 1.
+001700* 2026-08-09 JWG  The upper bound A is now validated numeric
+001800*                 before the loop runs instead of being fed
+001900*                 straight into the COMPUTE.
+002000* 2026-08-09 JWG  The generated sequence is now also written to
+002100*                 INCRSEQ.DAT so it can pre-generate a block of
+002200*                 UserId values for SeqFileExample instead of
+002300*                 being retyped by hand.
+002400* 2026-08-09 JWG  Added an operator-entered starting value so a
+002500*                 sequence can resume from the last number
+002600*                 issued instead of always restarting at 0.
+002650* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002660*                 startup instead of starting cold.
+002700*--------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT OutputFile ASSIGN TO "INCRSEQ.DAT"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  OutputFile.
+003700 01  OutputRecord             PIC X(10).
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  A                        PIC 99(9).
+004100 01  I                        PIC 99(9).
+004200 01  X                        PIC Z(9)9.
+004300 01  WS-A-Text                PIC X(10).
+004400 01  WS-Start-Text            PIC X(10).
+004500 01  WS-Step                  PIC 9(9) VALUE 1.
+004600 01  WS-Start                 PIC 99(9) VALUE 0.
+004700 01  WS-Entry-Ok              PIC X.
+004800     88  WS-Entry-Is-Valid        VALUE "Y".
+004900     88  WS-Entry-Is-Invalid      VALUE "N".
+004950 01  WS-Program-Name          PIC X(20) VALUE "INCREMENT".
+005000
+005100 PROCEDURE DIVISION.
+005200
+005300 0000-MAINLINE.
+005350     CALL "PreDefMsg" USING WS-Program-Name
+005400     DISPLAY "This is an example using increment."
+005500     DISPLAY "-----------------------------------"
+005600     PERFORM 1000-GET-UPPER-BOUND THRU 1000-GET-UPPER-BOUND-EXIT
+005700     PERFORM 1100-GET-STARTING-VALUE
+005800         THRU 1100-GET-STARTING-VALUE-EXIT
+005900     PERFORM 1200-GET-STEP THRU 1200-GET-STEP-EXIT
+006000     PERFORM 2000-GENERATE-SEQUENCE
+006100         THRU 2000-GENERATE-SEQUENCE-EXIT
+006200     STOP RUN.
+006300
+006400 1000-GET-UPPER-BOUND.
+006500     SET WS-Entry-Is-Invalid TO TRUE
+006600     PERFORM UNTIL WS-Entry-Is-Valid
+006700         DISPLAY "Please enter a value: "
+006800         ACCEPT WS-A-Text
+006900         IF WS-A-Text IS NOT NUMERIC
+007000             DISPLAY "Value must be numeric - re-enter."
+007100         ELSE
+007200             MOVE WS-A-Text TO A
+007300             SET WS-Entry-Is-Valid TO TRUE
+007400         END-IF
+007500     END-PERFORM
+007600     .
+007700 1000-GET-UPPER-BOUND-EXIT.
+007800     EXIT.
+007900
+008000 1100-GET-STARTING-VALUE.
+008100     SET WS-Entry-Is-Invalid TO TRUE
+008200     PERFORM UNTIL WS-Entry-Is-Valid
+008300         DISPLAY "Resume from starting value (0 for a fresh "
+008400             "sequence): "
+008500         ACCEPT WS-Start-Text
+008600         IF WS-Start-Text IS NOT NUMERIC
+008700             DISPLAY "Value must be numeric - re-enter."
+008800         ELSE
+008900             MOVE WS-Start-Text TO WS-Start
+009000             SET WS-Entry-Is-Valid TO TRUE
+009100         END-IF
+009200     END-PERFORM
+009300     .
+009400 1100-GET-STARTING-VALUE-EXIT.
+009500     EXIT.
+009600
+009700 1200-GET-STEP.
+009800     DISPLAY "Step by (blank or 0 defaults to 1): "
+009900     ACCEPT WS-Step
+010000     IF WS-Step = 0
+010100         MOVE 1 TO WS-Step
+010200     END-IF
+010300     .
+010400 1200-GET-STEP-EXIT.
+010500     EXIT.
+010600
+010700 2000-GENERATE-SEQUENCE.
+010800     OPEN OUTPUT OutputFile
+010900     MOVE WS-Start TO I
+011000     PERFORM UNTIL I GREATER THAN A
+011100         COMPUTE X = I + 1
+011200         DISPLAY X
+011300         MOVE X TO OutputRecord
+011400         WRITE OutputRecord
+011500         ADD WS-Step TO I
+011600     END-PERFORM
+011700     CLOSE OutputFile
+011800     .
+011900 2000-GENERATE-SEQUENCE-EXIT.
+012000     EXIT.
