@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------
+000200* USERREC - USERS.DATA record layout, shared by SeqFileExample
+000300* and any program that reads the account database.
+000400*--------------------------------------------------------------
+000500 01  UserRecord.
+000600     88  EndOfUserDb         VALUE HIGH-VALUES.
+000700     02  UserId              PIC 9(05).
+000800     02  UserNames.
+000900         03  UserName        PIC X(05).
+001000         03  RealName        PIC X(10).
+001010         03  Email           PIC X(30).
+001020         03  LastLoginDate   PIC 9(08).
+001100     02  UserPassword.
+001200         03  Salt            PIC XX.
+001300         03  Hash            PIC X(05).
+001400     02  CountryCode         PIC XX.
+001500     02  AccountStatus       PIC X.
+001600         88  AccountIsActive     VALUE "A".
+001700         88  AccountIsInactive   VALUE "I".
