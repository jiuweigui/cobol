@@ -0,0 +1,127 @@
+//NIGHTLY  JOB (ACCTNO),'DAILY USER BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* NIGHTLY RUN-CONTROL STREAM
+//*--------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*--------------------------------------------------------------
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -------------------------------------------
+//* 2026-08-09 JWG  Original version. Chains Increment into
+//*                 SeqFileExample into Multip into PerformExample
+//*                 for the core daily run, then runs the rest of
+//*                 the suite's utility programs, each step gated
+//*                 on the condition code of the one before it so
+//*                 the stream stops cold instead of running on
+//*                 after a failed step.
+//*--------------------------------------------------------------
+//* Load module names are limited to 8 characters at link-edit
+//* time, so every PGM= name below is abbreviated from its
+//* PROGRAM-ID: INCRMENT = Increment, SEQFILEX = SeqFileExample,
+//* PERFEXAM = PerformExample, PFTHRUEX = PerformThroughExample,
+//* NESTIFS = Nested-IFs, IFEXAMPL = if-example, USRINPUT =
+//* UserInput. MULTIP fits within 8 characters as-is.
+//*
+//* Each step below is bypassed if the return code of the step
+//* named in its COND parameter is greater than 4 - i.e. the chain
+//* stops at the first step that fails instead of piling garbage
+//* on top of a bad run.
+//*
+//* Every program in the suite names its files with a literal
+//* ASSIGN TO "filename" (e.g. "USERS.DATA", "INCRSEQ.DAT") rather
+//* than a symbolic DDNAME, so there is no DD statement here that
+//* can redirect where a step actually reads or writes - each step
+//* operates on whatever copy of that filename sits in its working
+//* directory. Only SYSIN/SYSOUT (the ACCEPT/DISPLAY default
+//* device) and STEPLIB (load module search) are wired through JCL;
+//* no dataset DD cards are supplied for the application files.
+//*
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//*--------------------------------------------------------------
+//* STEP010 - Generate the next block of UserId values for
+//*           tonight's load.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=INCRMENT
+//SYSIN    DD  *
+00025
+00000
+00001
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP020 - Load tonight's new users into USERS.DATA, unattended,
+//*           from the block of UserId values STEP010 just wrote to
+//*           INCRSEQ.DAT (load mode 2), skip the interactive
+//*           deactivate prompt, then list the whole file.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=SEQFILEX,COND=(4,LT,STEP010)
+//SYSIN    DD  *
+2
+N
+0
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP030 - Run the day's batch calculations.
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=MULTIP,COND=(4,LT,STEP020)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP040 - Run the PerformExample demonstration stages.
+//*           PerformExample always asks the restart question
+//*           first regardless of whether a PERFRSRT.DAT marker is
+//*           present, so the first card here is that answer, not
+//*           the stage menu choice. N declines any carried-over
+//*           restart so the run always goes through the menu,
+//*           where choice 4 runs First/Third/Second in sequence -
+//*           the normal nightly sequence.
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=PERFEXAM,COND=(4,LT,STEP030)
+//SYSIN    DD  *
+N
+4
+30
+20
+NIT
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* The remaining suite utility programs are not part of the
+//* critical daily chain - each still stops the stream on its own
+//* failure, but a clean run of these is not required before
+//* tomorrow's USERS.DATA is considered current.
+//*--------------------------------------------------------------
+//STEP050  EXEC PGM=PFTHRUEX,COND=(4,LT,STEP040)
+//SYSIN    DD  *
+5
+7
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP060  EXEC PGM=NESTIFS,COND=(4,LT,STEP050)
+//SYSIN    DD  *
+50
+100
+2
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP070  EXEC PGM=IFEXAMPL,COND=(4,LT,STEP060)
+//SYSIN    DD  *
+OPERATOR
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP080  EXEC PGM=USRINPUT,COND=(4,LT,STEP070)
+//SYSIN    DD  *
+JANE OPERATOR
+DATA PROCESSING
+00042
+/*
+//SYSOUT   DD  SYSOUT=*
+//
