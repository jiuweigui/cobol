@@ -1,18 +1,101 @@
-	IDENTIFICATION DIVISION.
-	AUTHOR. jiuweigui.
-	PROGRAM-ID. if-example.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 UserInput PIC X(20).
-
-	PROCEDURE DIVISION.
-	DISPLAY "Please enter your name in upper-case: ".
-	ACCEPT UserInput.
-	IF UserInput IS ALPHABETIC-LOWER
-		MOVE FUNCTION UPPER-CASE (UserInput) TO UserInput
-		DISPLAY "Plz uppercase. Fixed it, ", UserInput
-		ELSE DISPLAY "Hello, ", UserInput
-
-	END-IF
-	STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. if-example.
+000300 AUTHOR. jiuweigui.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2019-01-01.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -------------------------------------------
+001200* 2026-08-09 JWG  The lowercase test is now a general case
+001300*                 comparison against FUNCTION UPPER-CASE, so a
+001400*                 mixed-case name like "JohnSmith" is corrected
+001500*                 the same as a fully lowercase one.
+001600* 2026-08-09 JWG  Non-alphabetic input is now rejected with a
+001700*                 reprompt instead of falling through to the
+001800*                 ELSE greeting.
+001900* 2026-08-09 JWG  UserInput is trimmed before display so a short
+002000*                 name doesn't print with trailing blanks.
+002100* 2026-08-09 JWG  Every case correction is now logged (original
+002200*                 value, corrected value, date/time) to
+002300*                 IFEXAUDT.LOG.
+002350* 2026-08-09 JWG  Calls the shared PreDefMsg banner routine at
+002360*                 startup instead of starting cold.
+002400*--------------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AuditFile ASSIGN TO "IFEXAUDT.LOG"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-Audit-Status.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AuditFile.
+003500 01  AuditRecord              PIC X(80).
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  UserInput                PIC X(20).
+003900 01  WS-Original              PIC X(20).
+004000 01  WS-Trimmed               PIC X(20).
+004100 01  WS-Entry-Ok              PIC X.
+004200     88  WS-Entry-Is-Valid        VALUE "Y".
+004300     88  WS-Entry-Is-Invalid      VALUE "N".
+004400 01  WS-Audit-Status          PIC XX.
+004500     88  WS-Audit-Not-Found       VALUE "35".
+004600 01  WS-Run-Date              PIC 9(08).
+004700 01  WS-Run-Time              PIC 9(08).
+004750 01  WS-Program-Name          PIC X(20) VALUE "IF-EXAMPLE".
+004800
+004900 PROCEDURE DIVISION.
+005000
+005100 0000-MAINLINE.
+005150     CALL "PreDefMsg" USING WS-Program-Name
+005200     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+005300     ACCEPT WS-Run-Time FROM TIME
+005400     PERFORM 1000-GET-VALID-NAME THRU 1000-GET-VALID-NAME-EXIT
+005500     MOVE UserInput TO WS-Original
+005600     IF UserInput NOT = FUNCTION UPPER-CASE(UserInput)
+005700         MOVE FUNCTION UPPER-CASE(UserInput) TO UserInput
+005800         MOVE FUNCTION TRIM(UserInput) TO WS-Trimmed
+005900         DISPLAY "Plz uppercase. Fixed it, ", WS-Trimmed
+006000         PERFORM 2000-LOG-CORRECTION
+006100             THRU 2000-LOG-CORRECTION-EXIT
+006200     ELSE
+006300         MOVE FUNCTION TRIM(UserInput) TO WS-Trimmed
+006400         DISPLAY "Hello, ", WS-Trimmed
+006500     END-IF
+006600     STOP RUN.
+006700
+006800 1000-GET-VALID-NAME.
+006900     SET WS-Entry-Is-Invalid TO TRUE
+007000     PERFORM UNTIL WS-Entry-Is-Valid
+007100         DISPLAY "Please enter your name in upper-case: "
+007200         ACCEPT UserInput
+007300         IF UserInput IS NOT ALPHABETIC
+007400             DISPLAY "Name must contain only letters - "
+007500                 "re-enter."
+007600         ELSE
+007700             SET WS-Entry-Is-Valid TO TRUE
+007800         END-IF
+007900     END-PERFORM
+008000     .
+008100 1000-GET-VALID-NAME-EXIT.
+008200     EXIT.
+008300
+008400 2000-LOG-CORRECTION.
+008500     OPEN EXTEND AuditFile
+008600     IF WS-Audit-Not-Found
+008700         OPEN OUTPUT AuditFile
+008800     END-IF
+008900     MOVE SPACES TO AuditRecord
+009000     STRING "ORIGINAL=" WS-Original " CORRECTED=" UserInput
+009100         " DATE=" WS-Run-Date " TIME=" WS-Run-Time
+009200         DELIMITED BY SIZE INTO AuditRecord
+009300     WRITE AuditRecord
+009400     CLOSE AuditFile
+009500     .
+009600 2000-LOG-CORRECTION-EXIT.
+009700     EXIT.
